@@ -0,0 +1,246 @@
+*> Stand-alone purchase order generator. Reads reorder.txt (the
+*> consolidated per-product reorder needs READ-TRANSACTIONS produced)
+*> and vendors.dat (which cross-references each PRODUCT-ID to the
+*> vendor that supplies it), groups the reorder lines by vendor, and
+*> writes one formatted purchase order per vendor to purchaseorders.txt.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. POGEN.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VENDOR-FILE ASSIGN TO "vendors.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS VENDOR-STATUS.
+    SELECT REORDER-FILE ASSIGN TO "reorder.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PO-FILE ASSIGN TO "purchaseorders.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+    *> vendors.dat file definition -- one row per product, cross
+    *> referencing PRODUCT-ID to the vendor that supplies it
+    FD VENDOR-FILE.
+    01 VENDOR-RECORD.
+        05 VENDOR-PID            PIC 9(11). *> product id, cross-ref key
+        05 VENDOR-ID             PIC 9(5).
+        05 VENDOR-NAME           PIC X(25).
+        05 VENDOR-STREET         PIC X(23).
+        05 VENDOR-CITY           PIC A(13).
+        05 VENDOR-STATE          PIC A(12).
+
+    *> reorder file definition (matches READ-TRANSACTIONS' layout)
+    FD REORDER-FILE.
+    01 REORDER-RECORD.
+        05 REORDER-PID           PIC 9(11).
+        05 REORDER-QUANTITY      PIC 9(3).
+
+    *> purchase order output file, one free-form line at a time
+    FD PO-FILE.
+    01 PO-LINE                   PIC X(80).
+
+WORKING-STORAGE SECTION.
+    01 SWITCHES.
+        05 VENDOR-EOF-SWITCH     PIC A VALUE "N".
+        05 REORDER-EOF-SWITCH    PIC A VALUE "N".
+
+    *> so a missing vendors.dat doesn't abend the whole run -- every
+    *> reorder line just falls through to the no-vendor-found warning
+    01 VENDOR-STATUS             PIC XX VALUE "00".
+
+    *> vendor cross-reference table, loaded from vendors.dat. Table of
+    *> size 500 (not 24) since vendors.dat is one row per product and
+    *> req009 made inventory.dat direct-keyed INDEXED with no OCCURS
+    *> cap, so the number of distinct products (and vendor rows) is no
+    *> longer bounded at 24 -- matches the same raise made to
+    *> REORDER-TABLE in readtransactions.cob and SUMMARY-TABLE in
+    *> salessummary.cob.
+    01 VENDOR-TABLE.
+        05 VENDOR                   OCCURS 500 TIMES INDEXED BY J.
+            10 VENDOR-ENTRY-PID      PIC 9(11).
+            10 VENDOR-ENTRY-ID       PIC 9(5).
+            10 VENDOR-ENTRY-NAME     PIC X(25).
+            10 VENDOR-ENTRY-STREET   PIC X(23).
+            10 VENDOR-ENTRY-CITY     PIC A(13).
+            10 VENDOR-ENTRY-STATE    PIC A(12).
+    01 VENDOR-COUNT              PIC 9(3) VALUE 0.
+
+    *> groups reorder lines by vendor so each vendor gets a single
+    *> consolidated purchase order. The number of distinct VENDOR-ID
+    *> values is a business fact (how many suppliers this shop uses),
+    *> not tied to the product-count cap req009 removed, so OCCURS 10
+    *> stays as-is here -- but it now gets the same overflow guard as
+    *> every other table in this codebase rather than none at all.
+    *> PO-ITEM (the reordered products under one vendor) is sized 500,
+    *> matching REORDER-TABLE's cap, since a single vendor could in the
+    *> worst case supply every product reordered this run.
+    01 PO-TABLE.
+        05 PO-VENDOR                 OCCURS 10 TIMES INDEXED BY K.
+            10 PO-VENDOR-ID           PIC 9(5).
+            10 PO-VENDOR-NAME         PIC X(25).
+            10 PO-VENDOR-STREET       PIC X(23).
+            10 PO-VENDOR-CITY         PIC A(13).
+            10 PO-VENDOR-STATE        PIC A(12).
+            10 PO-ITEM-COUNT          PIC 9(3) VALUE 0.
+            10 PO-ITEM                OCCURS 500 TIMES INDEXED BY M.
+                15 PO-ITEM-PID         PIC 9(11).
+                15 PO-ITEM-QUANTITY    PIC 9(3).
+    01 PO-COUNT                  PIC 9(2) VALUE 0.
+
+    01 FOUND-SWITCH              PIC A VALUE "N".
+    01 PO-VENDOR-FOUND-SWITCH    PIC A VALUE "N".
+    01 LINE-OUT                  PIC X(80).
+
+PROCEDURE DIVISION.
+*> Program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-PROCESS UNTIL REORDER-EOF-SWITCH = "Y".
+    PERFORM 700-WRITE-PURCHASE-ORDERS.
+    PERFORM 900-TERMINATE.
+    STOP RUN.
+
+*> Loads the vendor cross-reference table and opens reorder.txt. A
+*> missing vendors.dat is not fatal -- VENDOR-TABLE just stays empty
+*> and every reorder line gets the usual no-vendor-found warning.
+100-INIT.
+    OPEN INPUT VENDOR-FILE.
+    IF VENDOR-STATUS = "00"
+        READ VENDOR-FILE
+            AT END
+                MOVE "Y" TO VENDOR-EOF-SWITCH
+            NOT AT END
+                ADD 1 TO VENDOR-COUNT
+        END-READ
+        PERFORM 110-LOAD-VENDOR UNTIL VENDOR-EOF-SWITCH = "Y"
+        CLOSE VENDOR-FILE
+    ELSE
+        DISPLAY "WARNING: VENDORS.DAT NOT FOUND, NO VENDOR LOOKUPS AVAILABLE"
+        MOVE "Y" TO VENDOR-EOF-SWITCH
+    END-IF.
+    OPEN INPUT REORDER-FILE.
+    READ REORDER-FILE
+        AT END
+            MOVE "Y" TO REORDER-EOF-SWITCH
+    END-READ.
+
+*> Moves the current vendors.dat record into the table and reads the
+*> next one. Stops loading (with a warning) instead of subscripting
+*> past VENDOR-TABLE's OCCURS 500 if vendors.dat has more than 500
+*> rows on file.
+110-LOAD-VENDOR.
+    IF VENDOR-COUNT > 500
+        DISPLAY "WARNING: VENDORS.DAT HAS MORE THAN 500 PRODUCTS, "
+            "REMAINDER IGNORED"
+        MOVE "Y" TO VENDOR-EOF-SWITCH
+    ELSE
+        MOVE VENDOR-RECORD TO VENDOR(VENDOR-COUNT)
+        READ VENDOR-FILE
+            AT END
+                MOVE "Y" TO VENDOR-EOF-SWITCH
+            NOT AT END
+                ADD 1 TO VENDOR-COUNT
+        END-READ
+    END-IF.
+
+*> Looks up the reordered product's vendor and records the line item
+*> under that vendor's purchase order, then reads the next reorder
+*> line
+200-PROCESS.
+    PERFORM 300-FIND-VENDOR.
+    IF FOUND-SWITCH = "Y"
+        PERFORM 400-ADD-PO-ITEM
+    ELSE
+        DISPLAY "NO VENDOR ON FILE FOR PRODUCT " REORDER-PID
+    END-IF.
+    READ REORDER-FILE
+        AT END
+            MOVE "Y" TO REORDER-EOF-SWITCH
+    END-READ.
+
+*> Linear search of VENDOR-TABLE for the product just reordered
+300-FIND-VENDOR.
+    MOVE "N" TO FOUND-SWITCH.
+    SET J TO 1.
+    SEARCH VENDOR
+        AT END
+            CONTINUE
+        WHEN VENDOR-ENTRY-PID(J) = REORDER-PID
+            MOVE "Y" TO FOUND-SWITCH
+    END-SEARCH.
+
+*> Finds or adds this vendor's purchase-order slot, then records the
+*> reordered product and quantity under it. Skips the vendor slot
+*> (with a warning) instead of subscripting past PO-TABLE's OCCURS 10
+*> if more than 10 distinct vendors are needed this run.
+400-ADD-PO-ITEM.
+    SET K TO 1.
+    MOVE "N" TO PO-VENDOR-FOUND-SWITCH.
+    SEARCH PO-VENDOR
+        AT END
+            IF PO-COUNT >= 10
+                DISPLAY "WARNING: PURCHASE ORDER TABLE FULL, VENDOR "
+                    VENDOR-ENTRY-ID(J) " SKIPPED FOR PRODUCT "
+                    REORDER-PID
+            ELSE
+                ADD 1 TO PO-COUNT
+                SET K TO PO-COUNT
+                MOVE VENDOR-ENTRY-ID(J) TO PO-VENDOR-ID(K)
+                MOVE VENDOR-ENTRY-NAME(J) TO PO-VENDOR-NAME(K)
+                MOVE VENDOR-ENTRY-STREET(J) TO PO-VENDOR-STREET(K)
+                MOVE VENDOR-ENTRY-CITY(J) TO PO-VENDOR-CITY(K)
+                MOVE VENDOR-ENTRY-STATE(J) TO PO-VENDOR-STATE(K)
+                MOVE "Y" TO PO-VENDOR-FOUND-SWITCH
+            END-IF
+        WHEN PO-VENDOR-ID(K) = VENDOR-ENTRY-ID(J)
+            MOVE "Y" TO PO-VENDOR-FOUND-SWITCH
+    END-SEARCH.
+    IF PO-VENDOR-FOUND-SWITCH = "Y"
+        PERFORM 410-ADD-ITEM-TO-PO
+    END-IF.
+
+*> Records one reordered product under the vendor found/added above.
+*> Skips the item (with a warning) instead of subscripting past
+*> PO-ITEM's OCCURS 500 if this vendor has more than 500 products
+*> reordered this run.
+410-ADD-ITEM-TO-PO.
+    IF PO-ITEM-COUNT(K) >= 500
+        DISPLAY "WARNING: PURCHASE ORDER ITEM LIST FULL FOR VENDOR "
+            PO-VENDOR-ID(K) ", PRODUCT " REORDER-PID " SKIPPED"
+    ELSE
+        ADD 1 TO PO-ITEM-COUNT(K)
+        SET M TO PO-ITEM-COUNT(K)
+        MOVE REORDER-PID TO PO-ITEM-PID(K, M)
+        MOVE REORDER-QUANTITY TO PO-ITEM-QUANTITY(K, M)
+    END-IF.
+
+*> Writes one purchase order per vendor accumulated above
+700-WRITE-PURCHASE-ORDERS.
+    OPEN OUTPUT PO-FILE.
+    PERFORM 710-WRITE-ONE-PO
+        VARYING K FROM 1 BY 1 UNTIL K > PO-COUNT.
+    CLOSE PO-FILE.
+
+*> Writes a single vendor's purchase order: header and each item
+710-WRITE-ONE-PO.
+    STRING "PURCHASE ORDER FOR: " PO-VENDOR-NAME(K) DELIMITED BY SIZE
+        INTO LINE-OUT.
+    WRITE PO-LINE FROM LINE-OUT.
+    STRING PO-VENDOR-STREET(K) ", " PO-VENDOR-CITY(K) ", "
+        PO-VENDOR-STATE(K) DELIMITED BY SIZE INTO LINE-OUT.
+    WRITE PO-LINE FROM LINE-OUT.
+    MOVE "ITEMS TO ORDER:" TO LINE-OUT.
+    WRITE PO-LINE FROM LINE-OUT.
+    PERFORM 720-WRITE-ITEM
+        VARYING M FROM 1 BY 1 UNTIL M > PO-ITEM-COUNT(K).
+    MOVE " " TO LINE-OUT.
+    WRITE PO-LINE FROM LINE-OUT.
+
+*> Writes a single line item of the purchase order
+720-WRITE-ITEM.
+    STRING "  PRODUCT: " PO-ITEM-PID(K, M) " QUANTITY: "
+        PO-ITEM-QUANTITY(K, M) DELIMITED BY SIZE INTO LINE-OUT.
+    WRITE PO-LINE FROM LINE-OUT.
+
+*> Clean up
+900-TERMINATE.
+    CLOSE REORDER-FILE.
