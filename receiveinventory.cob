@@ -0,0 +1,77 @@
+*> Stand-alone inventory receiving program. Records a vendor shipment
+*> showing up for a PRODUCT-ID by adding the received quantity to
+*> PRODUCT-IN-STOCK and persisting the change to inventory.dat. Uses
+*> READ-INVENTORY/REWRITE-INVENTORY, the same subprograms MAIN uses.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECEIVE-INVENTORY.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 READ-INVENTORY        PIC X(14) VALUE "READ-INVENTORY".
+    01 REWRITE-INVENTORY     PIC X(17) VALUE "REWRITE-INVENTORY".
+
+    01 INVENTORY-COUNT       PIC 9(2) VALUE 0.
+
+    *> inventory table, loaded from and saved back to inventory.dat
+    01 INVENTORY-TABLE.
+        05 INVENTORY                OCCURS 24 TIMES INDEXED BY J.
+            10 PRODUCT-ID           PIC 9(11).
+            10 PRODUCT-NAME         PIC X(25).
+            10 PRODUCT-IN-STOCK     PIC 9(2).
+            10 EMPTY-INV            PIC 9(5).
+            10 PRODUCT-MIN-STOCK    PIC 9(2).
+            10 EMPTY-INV-2          PIC 9(5).
+            10 PRODUCT-PRICE        PIC 99V99.
+
+    01 SWITCHES.
+        05 DONE-SWITCH        PIC A VALUE "N".
+        05 FOUND-SWITCH       PIC A VALUE "N".
+
+    01 SEARCH-PID             PIC 9(11).
+    01 QTY-RECEIVED           PIC 9(2).
+    01 MORE-ANSWER            PIC A.
+    01 TEMP                   PIC 9(3).
+
+PROCEDURE DIVISION.
+*> Program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-RECEIVE-SHIPMENT UNTIL DONE-SWITCH = "Y".
+    STOP RUN.
+
+*> Loads the current inventory file into the working table
+100-INIT.
+    CALL READ-INVENTORY USING INVENTORY-TABLE, INVENTORY-COUNT.
+
+*> Prompts for a PID and a received quantity, applies it, and asks
+*> whether to receive another shipment
+200-RECEIVE-SHIPMENT.
+    DISPLAY "ENTER PRODUCT ID RECEIVED: ".
+    ACCEPT SEARCH-PID.
+    DISPLAY "ENTER QUANTITY RECEIVED: ".
+    ACCEPT QTY-RECEIVED.
+    PERFORM 300-FIND-PRODUCT.
+    IF FOUND-SWITCH = "N"
+        DISPLAY "PRODUCT ID NOT FOUND"
+    ELSE
+        COMPUTE TEMP = PRODUCT-IN-STOCK(J) + QTY-RECEIVED
+        MOVE TEMP TO PRODUCT-IN-STOCK(J)
+        CALL REWRITE-INVENTORY USING INVENTORY-TABLE, INVENTORY-COUNT
+        DISPLAY "NEW STOCK ON HAND: " PRODUCT-IN-STOCK(J)
+    END-IF.
+    DISPLAY "RECEIVE ANOTHER SHIPMENT? (Y/N): ".
+    ACCEPT MORE-ANSWER.
+    IF MORE-ANSWER NOT = "Y"
+        MOVE "Y" TO DONE-SWITCH
+    END-IF.
+
+*> Linear search for SEARCH-PID; sets FOUND-SWITCH
+300-FIND-PRODUCT.
+    MOVE "N" TO FOUND-SWITCH.
+    SET J TO 1.
+    SEARCH INVENTORY
+        AT END
+            CONTINUE
+        WHEN PRODUCT-ID(J) = SEARCH-PID
+            MOVE "Y" TO FOUND-SWITCH
+    END-SEARCH.
