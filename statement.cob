@@ -0,0 +1,203 @@
+*> Reads transact.txt, groups the transactions written this run by
+*> TRANSACT-CID, and produces one formatted statement per customer in
+*> statements.txt showing name/address, items purchased (grouped under
+*> an "ORDER NNNNNN:" header per order, so a multi-line order still
+*> reads as one combined receipt even though readtransactions.cob now
+*> writes transact.txt one line item at a time), and the customer's
+*> running owed total.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STATEMENT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO "transact.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT STATEMENT-FILE ASSIGN TO "statements.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+    *> transaction processed input file definition (matches
+    *> READ-TRANSACTIONS' TRANSACTION-RECORD layout)
+    FD TRANSACTION-FILE.
+    01 TRANSACTION-RECORD.
+        05 TRANSACT-ORDER-NUMBER         PIC 9(6).
+        05 TRANSACT-DATE                 PIC 9(8).
+        05 TRANSACT-CID                 PIC 9(10).
+        05 TRANSACT-NAME                PIC A(23).
+        05 TRANSACT-STREET              PIC X(23).
+        05 TRANSACT-CITY                PIC A(13).
+        05 TRANSACT-STATE               PIC A(12).
+        05 TRANSACT-PID                 PIC 9(11).
+        05 TRANSACT-ITEM                PIC X(25).
+        05 TRANSACT-SPACEA              PIC A(1).
+        05 TRANSACT-QUANTITY            PIC 9(3).
+        05 TRANSACT-SPACEB              PIC A(1).
+        05 TRANSACT-GROSS               PIC S9(3)V9(2).
+        05 TRANSACT-SPACEC              PIC A(1).
+        05 TRANSACT-DISCOUNT            PIC S9(3)V9(2).
+        05 TRANSACT-SPACED              PIC A(1).
+        05 TRANSACT-NET                 PIC S9(3)V9(2).
+        05 TRANSACT-SPACEE              PIC A(1).
+        05 TRANSACT-OWES                PIC S9(3)V9(2).
+
+    *> statement output file definition, one free-form line at a time
+    FD STATEMENT-FILE.
+    01 STATEMENT-LINE                   PIC X(80).
+
+WORKING-STORAGE SECTION.
+    01 SWITCHES.
+        05 EOF-SWITCH       PIC A VALUE "N".
+        05 FOUND-SWITCH     PIC A VALUE "N".
+
+    01 CUST-COUNT           PIC 9(4) VALUE 0.
+
+    *> groups transactions read from transact.txt by customer so each
+    *> customer gets a single consolidated statement. Table of size
+    *> 2000, matching the customer-cap raise made in readcustomer.cob/
+    *> rewritecustomer.cob/custmaint.cob -- every customer who shows up
+    *> in a run's transact.txt needs a slot here, not just the first 10.
+    01 STMT-TABLE.
+        05 STMT-CUST                OCCURS 2000 TIMES INDEXED BY K.
+            10 STMT-CID             PIC 9(10).
+            10 STMT-NAME            PIC A(23).
+            10 STMT-STREET          PIC X(23).
+            10 STMT-CITY            PIC A(13).
+            10 STMT-STATE           PIC A(12).
+            10 STMT-OWES            PIC S9(3)V9(2).
+            10 STMT-ITEM-COUNT      PIC 9(2) VALUE 0.
+            10 STMT-ITEMS           OCCURS 20 TIMES INDEXED BY M.
+                15 STMT-ITEM-ORDER  PIC 9(6).
+                15 STMT-ITEM-NAME   PIC X(25).
+                15 STMT-ITEM-QTY    PIC 9(3).
+                15 STMT-ITEM-NET    PIC S9(3)V9(2).
+
+    *> tracks the order number of the item last written by 720-WRITE-
+    *> ITEM, reset per customer by 710-WRITE-ONE-STATEMENT, so items
+    *> print grouped under an "ORDER NNNNNN:" header instead of as one
+    *> flat list -- req011's one-combined-receipt-per-order framing.
+    *> transact.txt is produced by SORTTXN-sorted, order-number order
+    *> (see readtransactions.cob's 600-WRITE-TRANSACTION), so a given
+    *> customer's items always arrive, and are stored here, already
+    *> grouped contiguously by order number.
+    01 LAST-ORDER-WRITTEN           PIC 9(6) VALUE 0.
+
+    01 LINE-OUT                     PIC X(80).
+
+PROCEDURE DIVISION.
+*> Program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-PROCESS UNTIL EOF-SWITCH = "Y".
+    PERFORM 700-WRITE-STATEMENTS.
+    PERFORM 900-TERMINATE.
+    STOP RUN.
+
+*> Begins file input, opens files
+100-INIT.
+    OPEN INPUT TRANSACTION-FILE.
+    READ TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO EOF-SWITCH
+    END-READ.
+
+*> Groups the current transaction record under its customer (which
+*> also records the item under that customer -- see
+*> 300-FIND-OR-ADD-CUSTOMER) and reads the next record
+200-PROCESS.
+    PERFORM 300-FIND-OR-ADD-CUSTOMER.
+    READ TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO EOF-SWITCH
+    END-READ.
+
+*> Linear search for the customer's statement slot; adds a new one if
+*> this is the first transaction seen for that customer this run.
+*> Skips the transaction (with a warning) instead of subscripting past
+*> STMT-TABLE's OCCURS 2000 if more than 2000 distinct customers show
+*> up in one run's transact.txt.
+300-FIND-OR-ADD-CUSTOMER.
+    SET K TO 1.
+    MOVE "N" TO FOUND-SWITCH.
+    SEARCH STMT-CUST
+        AT END
+            IF CUST-COUNT >= 2000
+                DISPLAY "WARNING: STATEMENT TABLE FULL, CUSTOMER "
+                    TRANSACT-CID " SKIPPED"
+            ELSE
+                ADD 1 TO CUST-COUNT
+                SET K TO CUST-COUNT
+                MOVE TRANSACT-CID TO STMT-CID(K)
+                MOVE TRANSACT-NAME TO STMT-NAME(K)
+                MOVE TRANSACT-STREET TO STMT-STREET(K)
+                MOVE TRANSACT-CITY TO STMT-CITY(K)
+                MOVE TRANSACT-STATE TO STMT-STATE(K)
+                MOVE "Y" TO FOUND-SWITCH
+            END-IF
+        WHEN STMT-CID(K) = TRANSACT-CID
+            MOVE "Y" TO FOUND-SWITCH
+    END-SEARCH.
+    IF FOUND-SWITCH = "Y"
+        MOVE TRANSACT-OWES TO STMT-OWES(K)
+        PERFORM 400-ADD-ITEM
+    END-IF.
+
+*> Records one purchased item under the customer found/added above.
+*> Skips the item (with a warning) instead of subscripting past
+*> STMT-ITEMS' OCCURS 20 if this customer has more than 20 line items
+*> in this run's transact.txt.
+400-ADD-ITEM.
+    IF STMT-ITEM-COUNT(K) >= 20
+        DISPLAY "WARNING: STATEMENT ITEM LIST FULL FOR CUSTOMER "
+            STMT-CID(K) ", ITEM " TRANSACT-ITEM " SKIPPED"
+    ELSE
+        ADD 1 TO STMT-ITEM-COUNT(K)
+        SET M TO STMT-ITEM-COUNT(K)
+        MOVE TRANSACT-ORDER-NUMBER TO STMT-ITEM-ORDER(K, M)
+        MOVE TRANSACT-ITEM TO STMT-ITEM-NAME(K, M)
+        MOVE TRANSACT-QUANTITY TO STMT-ITEM-QTY(K, M)
+        MOVE TRANSACT-NET TO STMT-ITEM-NET(K, M)
+    END-IF.
+
+*> Writes one formatted statement per customer accumulated above
+700-WRITE-STATEMENTS.
+    OPEN OUTPUT STATEMENT-FILE.
+    PERFORM 710-WRITE-ONE-STATEMENT
+        VARYING K FROM 1 BY 1 UNTIL K > CUST-COUNT.
+    CLOSE STATEMENT-FILE.
+
+*> Writes a single customer's statement: header, each item grouped
+*> under its order number, and the running amount owed
+710-WRITE-ONE-STATEMENT.
+    STRING "STATEMENT FOR: " STMT-NAME(K) DELIMITED BY SIZE
+        INTO LINE-OUT.
+    WRITE STATEMENT-LINE FROM LINE-OUT.
+    STRING STMT-STREET(K) ", " STMT-CITY(K) ", " STMT-STATE(K)
+        DELIMITED BY SIZE INTO LINE-OUT.
+    WRITE STATEMENT-LINE FROM LINE-OUT.
+    MOVE "ITEMS PURCHASED THIS RUN:" TO LINE-OUT.
+    WRITE STATEMENT-LINE FROM LINE-OUT.
+    MOVE 0 TO LAST-ORDER-WRITTEN.
+    PERFORM 720-WRITE-ITEM
+        VARYING M FROM 1 BY 1 UNTIL M > STMT-ITEM-COUNT(K).
+    STRING "AMOUNT OWED: " STMT-OWES(K) DELIMITED BY SIZE
+        INTO LINE-OUT.
+    WRITE STATEMENT-LINE FROM LINE-OUT.
+    MOVE " " TO LINE-OUT.
+    WRITE STATEMENT-LINE FROM LINE-OUT.
+
+*> Writes a new "ORDER NNNNNN:" header whenever this item's order
+*> number differs from the last one written, then the item's own line
+720-WRITE-ITEM.
+    IF STMT-ITEM-ORDER(K, M) NOT = LAST-ORDER-WRITTEN
+        STRING "  ORDER " STMT-ITEM-ORDER(K, M) ":" DELIMITED BY SIZE
+            INTO LINE-OUT
+        WRITE STATEMENT-LINE FROM LINE-OUT
+        MOVE STMT-ITEM-ORDER(K, M) TO LAST-ORDER-WRITTEN
+    END-IF.
+    STRING "    " STMT-ITEM-NAME(K, M) " QTY: " STMT-ITEM-QTY(K, M)
+        " NET: " STMT-ITEM-NET(K, M) DELIMITED BY SIZE INTO LINE-OUT.
+    WRITE STATEMENT-LINE FROM LINE-OUT.
+
+*> Clean up
+900-TERMINATE.
+    CLOSE TRANSACTION-FILE.
