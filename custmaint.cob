@@ -0,0 +1,216 @@
+*> Stand-alone customer maintenance program. Lets an operator add a
+*> new customer, update an existing one's name/address, or remove a
+*> closed account, without hand-editing customers.dat in a text
+*> editor. Loads the file via READ-CUSTOMERS and persists changes via
+*> REWRITE-CUSTOMERS, the same subprograms MAIN uses.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTMAINT.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 READ-CUSTOMERS        PIC X(14) VALUE "READ-CUSTOMERS".
+    01 REWRITE-CUSTOMERS     PIC X(17) VALUE "REWRITE-CUSTOMERS".
+    01 WRITE-ERROR           PIC X(11) VALUE "WRITE-ERROR".
+    01 ERRORS.*> used to build error report
+        05 INVALID-STATE     PIC A(17) VALUE "INVALID STATE    ".
+    01 ZERO-PID               PIC 9(11) VALUE 0.
+    01 ZERO-QTY               PIC 9 VALUE 0.
+
+    01 CUSTOMER-COUNT        PIC 9(4) VALUE 0.
+
+    *> table of valid two-letter state/territory codes, same list
+    *> READ-CUSTOMERS validates against
+    01 STATE-TABLE-VALUES.
+        05 PIC A(12) VALUE "AL".
+        05 PIC A(12) VALUE "AK".
+        05 PIC A(12) VALUE "AZ".
+        05 PIC A(12) VALUE "AR".
+        05 PIC A(12) VALUE "CA".
+        05 PIC A(12) VALUE "CO".
+        05 PIC A(12) VALUE "CT".
+        05 PIC A(12) VALUE "DE".
+        05 PIC A(12) VALUE "FL".
+        05 PIC A(12) VALUE "GA".
+        05 PIC A(12) VALUE "HI".
+        05 PIC A(12) VALUE "ID".
+        05 PIC A(12) VALUE "IL".
+        05 PIC A(12) VALUE "IN".
+        05 PIC A(12) VALUE "IA".
+        05 PIC A(12) VALUE "KS".
+        05 PIC A(12) VALUE "KY".
+        05 PIC A(12) VALUE "LA".
+        05 PIC A(12) VALUE "ME".
+        05 PIC A(12) VALUE "MD".
+        05 PIC A(12) VALUE "MA".
+        05 PIC A(12) VALUE "MI".
+        05 PIC A(12) VALUE "MN".
+        05 PIC A(12) VALUE "MS".
+        05 PIC A(12) VALUE "MO".
+        05 PIC A(12) VALUE "MT".
+        05 PIC A(12) VALUE "NE".
+        05 PIC A(12) VALUE "NV".
+        05 PIC A(12) VALUE "NH".
+        05 PIC A(12) VALUE "NJ".
+        05 PIC A(12) VALUE "NM".
+        05 PIC A(12) VALUE "NY".
+        05 PIC A(12) VALUE "NC".
+        05 PIC A(12) VALUE "ND".
+        05 PIC A(12) VALUE "OH".
+        05 PIC A(12) VALUE "OK".
+        05 PIC A(12) VALUE "OR".
+        05 PIC A(12) VALUE "PA".
+        05 PIC A(12) VALUE "RI".
+        05 PIC A(12) VALUE "SC".
+        05 PIC A(12) VALUE "SD".
+        05 PIC A(12) VALUE "TN".
+        05 PIC A(12) VALUE "TX".
+        05 PIC A(12) VALUE "UT".
+        05 PIC A(12) VALUE "VT".
+        05 PIC A(12) VALUE "VA".
+        05 PIC A(12) VALUE "WA".
+        05 PIC A(12) VALUE "WV".
+        05 PIC A(12) VALUE "WI".
+        05 PIC A(12) VALUE "WY".
+        05 PIC A(12) VALUE "DC".
+    01 VALID-STATES REDEFINES STATE-TABLE-VALUES.
+        05 VALID-STATE        PIC A(12) OCCURS 51 TIMES INDEXED BY S.
+
+    *> customer table, loaded from and saved back to customers.dat
+    01 CUSTOMER-TABLE.
+        05 CUSTOMER                 OCCURS 2000 TIMES INDEXED BY I.
+            10 CUSTOMER-ID          PIC 9(10).
+            10 CUSTOMER-NAME        PIC A(23).
+            10 CUSTOMER-ADDRESS     PIC X(23).
+            10 CUSTOMER-CITY        PIC A(13).
+            10 CUSTOMER-STATE       PIC A(12).
+            10 CUSTOMER-OWES        PIC S9(3)V9(2).
+            10 CUSTOMER-CREDIT-LIMIT PIC 9(3)V9(2).
+
+    01 SWITCHES.
+        05 DONE-SWITCH       PIC A VALUE "N".
+        05 FOUND-SWITCH      PIC A VALUE "N".
+
+    01 MENU-CHOICE           PIC 9.
+    01 SEARCH-CID            PIC 9(10).
+    01 FOUND-INDEX           PIC 9(4).
+
+PROCEDURE DIVISION.
+*> Program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-MENU UNTIL DONE-SWITCH = "Y".
+    STOP RUN.
+
+*> Loads the current customer file into the working table
+100-INIT.
+    CALL READ-CUSTOMERS USING CUSTOMER-TABLE, CUSTOMER-COUNT.
+
+*> Displays the maintenance menu and dispatches the chosen action
+200-MENU.
+    DISPLAY "1. ADD CUSTOMER".
+    DISPLAY "2. UPDATE CUSTOMER".
+    DISPLAY "3. REMOVE CUSTOMER".
+    DISPLAY "4. EXIT".
+    DISPLAY "ENTER CHOICE: ".
+    ACCEPT MENU-CHOICE.
+    EVALUATE MENU-CHOICE
+        WHEN 1 PERFORM 300-ADD-CUSTOMER
+        WHEN 2 PERFORM 400-UPDATE-CUSTOMER
+        WHEN 3 PERFORM 500-REMOVE-CUSTOMER
+        WHEN 4 MOVE "Y" TO DONE-SWITCH
+        WHEN OTHER DISPLAY "INVALID CHOICE"
+    END-EVALUATE.
+
+*> Adds a new customer after validating CUSTOMER-ID uniqueness and
+*> that there is room left in the table
+300-ADD-CUSTOMER.
+    DISPLAY "ENTER NEW CUSTOMER ID: ".
+    ACCEPT SEARCH-CID.
+    PERFORM 600-FIND-CUSTOMER.
+    IF FOUND-SWITCH = "Y"
+        DISPLAY "CUSTOMER ID ALREADY EXISTS"
+    ELSE IF CUSTOMER-COUNT >= 2000
+        DISPLAY "CUSTOMER TABLE IS FULL"
+    ELSE
+        ADD 1 TO CUSTOMER-COUNT
+        SET I TO CUSTOMER-COUNT
+        MOVE SEARCH-CID TO CUSTOMER-ID(I)
+        MOVE 0 TO CUSTOMER-OWES(I)
+        PERFORM 700-ACCEPT-CUSTOMER-FIELDS
+        CALL REWRITE-CUSTOMERS USING CUSTOMER-TABLE, CUSTOMER-COUNT
+        DISPLAY "CUSTOMER ADDED"
+    END-IF.
+
+*> Updates an existing customer's name/address/city/state
+400-UPDATE-CUSTOMER.
+    DISPLAY "ENTER CUSTOMER ID TO UPDATE: ".
+    ACCEPT SEARCH-CID.
+    PERFORM 600-FIND-CUSTOMER.
+    IF FOUND-SWITCH = "N"
+        DISPLAY "CUSTOMER ID NOT FOUND"
+    ELSE
+        SET I TO FOUND-INDEX
+        PERFORM 700-ACCEPT-CUSTOMER-FIELDS
+        CALL REWRITE-CUSTOMERS USING CUSTOMER-TABLE, CUSTOMER-COUNT
+        DISPLAY "CUSTOMER UPDATED"
+    END-IF.
+
+*> Removes a closed account, shifting later entries down one slot
+500-REMOVE-CUSTOMER.
+    DISPLAY "ENTER CUSTOMER ID TO REMOVE: ".
+    ACCEPT SEARCH-CID.
+    PERFORM 600-FIND-CUSTOMER.
+    IF FOUND-SWITCH = "N"
+        DISPLAY "CUSTOMER ID NOT FOUND"
+    ELSE
+        PERFORM 510-SHIFT-CUSTOMERS-DOWN
+            VARYING I FROM FOUND-INDEX BY 1 UNTIL I >= CUSTOMER-COUNT
+        SUBTRACT 1 FROM CUSTOMER-COUNT
+        CALL REWRITE-CUSTOMERS USING CUSTOMER-TABLE, CUSTOMER-COUNT
+        DISPLAY "CUSTOMER REMOVED"
+    END-IF.
+
+*> Moves the next customer entry down over the removed slot
+510-SHIFT-CUSTOMERS-DOWN.
+    MOVE CUSTOMER(I + 1) TO CUSTOMER(I).
+
+*> Linear search for SEARCH-CID; sets FOUND-SWITCH and FOUND-INDEX
+600-FIND-CUSTOMER.
+    MOVE "N" TO FOUND-SWITCH.
+    SET I TO 1.
+    SEARCH CUSTOMER
+        AT END
+            CONTINUE
+        WHEN CUSTOMER-ID(I) = SEARCH-CID
+            MOVE "Y" TO FOUND-SWITCH
+            SET FOUND-INDEX TO I
+    END-SEARCH.
+
+*> Prompts for and accepts the editable fields of CUSTOMER(I)
+700-ACCEPT-CUSTOMER-FIELDS.
+    DISPLAY "ENTER CUSTOMER NAME: ".
+    ACCEPT CUSTOMER-NAME(I).
+    DISPLAY "ENTER STREET ADDRESS: ".
+    ACCEPT CUSTOMER-ADDRESS(I).
+    DISPLAY "ENTER CITY: ".
+    ACCEPT CUSTOMER-CITY(I).
+    DISPLAY "ENTER STATE: ".
+    ACCEPT CUSTOMER-STATE(I).
+    PERFORM 710-CHECK-STATE.
+    DISPLAY "ENTER CREDIT LIMIT: ".
+    ACCEPT CUSTOMER-CREDIT-LIMIT(I).
+
+*> Validates CUSTOMER-STATE(I) against the table of valid state codes;
+*> an unrecognized code is logged to errors.txt (same as
+*> READ-CUSTOMERS' 210-CHECK-STATE) but the value is still kept, same
+*> as an operator typo in any other field here
+710-CHECK-STATE.
+    SET S TO 1.
+    SEARCH VALID-STATE
+        AT END
+            DISPLAY "WARNING: NOT A RECOGNIZED STATE CODE"
+            CALL WRITE-ERROR USING INVALID-STATE, CUSTOMER-ID(I),
+                ZERO-PID, ZERO-QTY
+        WHEN VALID-STATE(S) = CUSTOMER-STATE(I)
+            CONTINUE
+    END-SEARCH.
