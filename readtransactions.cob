@@ -1,247 +1,722 @@
-*> Reads transaction.dat and processes each entry one at a time
-*>  Checks if customer ID associated with the transaction is valid
-*>  Checks if product ID associated with the transaction is valid
-*>      - if either is invalid, an error entry is generated
-*>  Computes the gross cost owed by a customer
-*>      - applies cost of new order including discount, if it exists
-*>  Updates the inventory table
-*>      - subtracts orders from inventory
-*>      - if an inventory item reaches minimum stock point then a report
-*>          is generated denoting how much inventory to order
-*>  Generates report of all processed transactions
-IDENTIFICATION DIVISION.
-PROGRAM-ID. READ-TRANSACTIONS.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT IN-FILE ASSIGN TO "transactions.dat"
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT TRANSACTION-FILE ASSIGN TO "transact.txt"
-            ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS MODE IS SEQUENTIAL.
-	SELECT REORDER-FILE ASSIGN TO "reorder.txt"
-			ORGANIZATION IS LINE SEQUENTIAL
-			ACCESS MODE IS SEQUENTIAL.
-DATA DIVISION.
-FILE SECTION.
-    *> input file definition
-    FD IN-FILE.
-    01 IN-RECORD. *> input from file
-        05 CID                  PIC 9(10). *>customer id
-        05 PID                  PIC 9(11). *> product id
-        05 PRODUCT-ORDERED      PIC 9.  *> # ordered
-        05 EMPTY                PIC X(5). *> white space in file
-                                            *> was interupting input
-        05 SALE-CODE            PIC A(1).  *> sale code
-
-    *> transaction processed output file definition
-    FD TRANSACTION-FILE.
-    01 TRANSACTION-RECORD.
-        05 TRANSACT-CID                 PIC 9(10). *> transaction id
-        05 TRANSACT-NAME                PIC A(23).
-        05 TRANSACT-STREET              PIC X(23).
-        05 TRANSACT-CITY                PIC A(13).
-        05 TRANSACT-STATE               PIC A(12).
-        05 TRANSACT-PID                 PIC 9(11).
-        05 TRANSACT-ITEM                PIC X(25).
-        05 TRANSACT-SPACEA              PIC A(1).
-        05 TRANSACT-QUANTITY            PIC 9(3).
-        05 TRANSACT-SPACEB              PIC A(1).
-        05 TRANSACT-GROSS               PIC S9(3)V9(2).
-        05 TRANSACT-SPACEC              PIC A(1).
-        05 TRANSACT-DISCOUNT            PIC S9(3)V9(2).
-        05 TRANSACT-SPACED              PIC A(1).
-        05 TRANSACT-NET                 PIC S9(3)V9(2).
-        05 TRANSACT-SPACEE              PIC A(1).
-        05 TRANSACT-OWES                PIC S9(3)V9(2).
-        
-    *>reorder file definition
-    FD REORDER-FILE.
-    01 REORDER-RECORD.
-        05 REORDER-PID					PIC 9(11).
-        05 REORDER-QUANTITY				PIC 9(3).
-
-WORKING-STORAGE SECTION.
-    *> reference to write-error program
-    01 WRITE-ERROR      PIC X(11) VALUE "WRITE-ERROR".
-
-    01 SWITCHES.
-        *> flag for reaching end of file
-        05 EOF-SWITCH       PIC A VALUE "N".
-        *> flag for determining if CID and PID are valid
-        05 ALL-VALID        PIC A VALUE "N".
-
-    01 ERRORS.*> used to build error report
-        05 INVALID-CUSTOMER PIC A(17) VALUE "INVALID CUSTOMER ".
-        05 INVALID-PRODUCT  PIC A(17) VALUE "INVALID PRODUCT  ".
-
-    01 REC-COUNTER          PIC 9 VALUE 0.
-
-    01 TEMP PIC 999v99 VALUE 000.00. *> Holds temporary computations
-    01 GROSS-COST PIC 999v99 VALUE 000.00.
-    01 DISCOUNT PIC 999v99 VALUE 000.00.
-    01 NET-COST PIC 999v99 VALUE 000.00.
-
-LINKAGE SECTION.
-    *> customer table argument
-    01 CUSTOMER-TABLE.
-        05 CUSTOMER                 OCCURS 10 TIMES INDEXED BY I.
-            10 CUSTOMER-ID          PIC 9(10).
-            10 CUSTOMER-NAME        PIC A(23).
-            10 CUSTOMER-ADDRESS     PIC X(23).
-            10 CUSTOMER-CITY        PIC A(13).
-            10 CUSTOMER-STATE       PIC A(12).
-            10 CUSTOMER-OWES        PIC S9(3)V9(2).
-
-    *> inventory table argument
-    01 INVENTORY-TABLE.
-        05 INVENTORY                OCCURS 24 TIMES INDEXED BY J.
-            10 PRODUCT-ID           PIC 9(11).
-            10 PRODUCT-NAME         PIC X(25).
-            10 PRODUCT-IN-STOCK     PIC 9(2).
-            10 EMPTY-INV            PIC 9(5).
-            10 PRODUCT-MIN-STOCK    PIC 9(2).
-            10 EMPTY-INV-2          PIC 9(5).
-            10 PRODUCT-PRICE        PIC 99V99.
-
-PROCEDURE DIVISION USING CUSTOMER-TABLE, INVENTORY-TABLE.
-*> Program controller
-000-MAIN.
-    PERFORM 100-INIT.
-    PERFORM 200-PROCESS UNTIL EOF-SWITCH = "Y".
-    PERFORM 900-TERMINATE.
-    GOBACK.
-
-*> Begins file input, opens file
-100-INIT.
-    OPEN INPUT IN-FILE.
-    READ IN-FILE
-        AT END
-            MOVE "Y" TO EOF-SWITCH
-        NOT AT END
-            ADD 1 TO REC-COUNTER
-    END-READ.
-
-*> Reads current record from file and processes
-200-PROCESS.
-    MOVE "N" TO ALL-VALID.
-    PERFORM 300-CHECK-CID.
-    IF ALL-VALID = "Y" THEN
-        PERFORM 400-COMPUTE-COST
-        PERFORM 600-OUTPUT-TRANSACTIONS
-        PERFORM 500-UPDATE-INVENTORY
-    END-IF.
-    READ IN-FILE*> retrieve next record from file
-        AT END
-            MOVE "Y" TO EOF-SWITCH
-        NOT AT END
-            ADD 1 TO REC-COUNTER
-    END-READ.
-
-*> Linear Search
-*> check-cid is a linear search to determine whether or not
-*> the customer number read in from transactions.dat is a valid
-*> customer number. If it's now, an error is generated.
-300-CHECK-CID.
-    SET I TO 1.
-    SEARCH CUSTOMER
-        AT END CALL WRITE-ERROR USING INVALID-CUSTOMER, CID, PID, PRODUCT-ORDERED
-        WHEN CUSTOMER-ID(I) = CID
-        PERFORM 310-CHECK-PID *> valid customer, check product
-    END-SEARCH.
-
-*> Linear Search
-*> check-pid is a linear search to determine whether or not
-*> the product number read in from transactions.dat is a valid
-*> product number. If it's now, an error is generated.
-310-CHECK-PID.
-    SET J TO 1.
-    SEARCH INVENTORY
-        AT END CALL WRITE-ERROR USING INVALID-PRODUCT, CID, PID, PRODUCT-ORDERED
-        WHEN PRODUCT-ID(J) = PID
-        MOVE "Y" TO ALL-VALID *> no errors with product. 
-    END-SEARCH.
-
-*> Computes gross cost of a transaction,
-*> applies sale discount if applicable,
-*> updates customer table to reflect new amount customer owes
-400-COMPUTE-COST.
-    COMPUTE GROSS-COST = (PRODUCT-PRICE(J) * PRODUCT-ORDERED).
-    EVALUATE SALE-CODE
-        WHEN "A" *> 10 percent off
-            COMPUTE DISCOUNT = GROSS-COST * .1
-        WHEN "B" *> 20 percent off
-            COMPUTE DISCOUNT = GROSS-COST * .2
-        WHEN "C" *> 25 percent off
-            COMPUTE DISCOUNT = GROSS-COST * .25
-        WHEN "D" *> buy at least 3, get one free
-            IF PRODUCT-ORDERED > 3
-                COMPUTE DISCOUNT = PRODUCT-PRICE(J)
-            END-IF
-        WHEN "E" *> buy one, get one free
-            COMPUTE DISCOUNT = (PRODUCT-PRICE(J) * (PRODUCT-ORDERED / 2))
-    END-EVALUATE.
-    COMPUTE NET-COST = GROSS-COST - DISCOUNT.
-    COMPUTE TEMP = CUSTOMER-OWES(I) + NET-COST.
-    MOVE TEMP to CUSTOMER-OWES(I).
-
-*>updates the inventory table to reflect new amount in stock after order,
-*> if new stock is less than the minimum stock required,
-*> an amount to order to bring stock to minimum is calculated
-500-UPDATE-INVENTORY.
-    COMPUTE TEMP = (PRODUCT-IN-STOCK(J) - PRODUCT-ORDERED).
-    MOVE TEMP TO PRODUCT-IN-STOCK(J).
-    IF PRODUCT-IN-STOCK(J) <= PRODUCT-MIN-STOCK(J)
-        *> DISPLAY "NEED TO ORDER MORE"
-        EVALUATE PRODUCT-MIN-STOCK(J)
-            WHEN 1 *> order enough to have 3 in stock
-                COMPUTE TEMP = (3 - PRODUCT-IN-STOCK(J))
-            WHEN 2 THRU 5 *> order enough to have 6 in stock
-                COMPUTE TEMP = (6 - PRODUCT-IN-STOCK(J))
-            WHEN 6 THRU 10 *> order enough to have 12 in stock
-                COMPUTE TEMP = (12 - PRODUCT-IN-STOCK(J))
-            WHEN 11 THRU 20 *> order enough to have 25 in stock
-                COMPUTE TEMP = (25 - PRODUCT-IN-STOCK(J))
-            WHEN OTHER *> order enough to have 30 in stock
-                COMPUTE TEMP = (30 - PRODUCT-IN-STOCK(J))
-        END-EVALUATE
-        DISPLAY "ORDERING " TEMP
-        PERFORM 510-OUTPUT-REORDERS
-    END-IF.
-
-*> Moves Reorder inventory information to file definition
-*> Writes reorder file definition to file
-510-OUTPUT-REORDERS.
-    OPEN EXTEND REORDER-FILE.
-    MOVE PRODUCT-ID(J) TO REORDER-PID.
-    MOVE TEMP TO REORDER-QUANTITY.
-    WRITE REORDER-RECORD.
-    CLOSE REORDER-FILE.
-
-*> Moves required fields to the output file definition
-*> writes transactions pocessed file definition to file
-600-OUTPUT-TRANSACTIONS.
-    OPEN EXTEND TRANSACTION-FILE.
-    MOVE CUSTOMER-ID(I) to TRANSACT-CID.
-    MOVE CUSTOMER-NAME(I) to TRANSACT-NAME.
-    MOVE CUSTOMER-ADDRESS(I) to TRANSACT-STREET.
-    MOVE CUSTOMER-CITY(I) to TRANSACT-CITY.
-    MOVE CUSTOMER-STATE(I) TO TRANSACT-STATE.
-    MOVE PRODUCT-ID(J) to TRANSACT-PID.
-    MOVE PRODUCT-NAME(J) to TRANSACT-ITEM.
-    MOVE PRODUCT-ORDERED to TRANSACT-QUANTITY.
-    MOVE GROSS-COST to TRANSACT-GROSS.
-    MOVE DISCOUNT to TRANSACT-DISCOUNT.
-    MOVE NET-COST to TRANSACT-NET.
-    MOVE TEMP to TRANSACT-OWES.
-    MOVE " " to TRANSACT-SPACEA.
-    MOVE " " to TRANSACT-SPACEB.
-    MOVE " " to TRANSACT-SPACEC.
-    MOVE " " to TRANSACT-SPACED.
-    MOVE " " to TRANSACT-SPACEE.
-    WRITE TRANSACTION-RECORD.
-    CLOSE TRANSACTION-FILE.
-
-*> Clean up
-900-TERMINATE.
-    CLOSE IN-FILE.
\ No newline at end of file
+*> Reads transaction.dat and processes each entry one at a time
+*>  Checks if customer ID associated with the transaction is valid
+*>  Checks if product ID associated with the transaction is valid
+*>      - if either is invalid, an error entry is generated
+*>  Computes the gross cost owed by a customer
+*>      - applies cost of new order including discount, if it exists
+*>  Updates inventory directly in inventory.dat
+*>      - subtracts orders from inventory
+*>      - if an inventory item reaches minimum stock point then a report
+*>          is generated denoting how much inventory to order
+*>  Generates report of all processed transactions
+*>
+*>  Customer and product lookups go straight to customers.dat and
+*>  inventory.dat, which are keyed-access INDEXED files, instead of
+*>  loading everything into a capped in-memory table and linear
+*>  SEARCHing it. This also means updates are REWRITE-ed to those
+*>  files as each transaction is processed rather than needing a
+*>  separate save-back step after the whole batch finishes.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. READ-TRANSACTIONS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IN-FILE ASSIGN TO "transactions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TRANSACTION-FILE ASSIGN TO "transact.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+	SELECT REORDER-FILE ASSIGN TO "reorder.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			ACCESS MODE IS SEQUENTIAL
+			FILE STATUS IS REORDER-STATUS.
+    SELECT CUSTOMER-FILE ASSIGN TO "customers.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS CUST-CID.
+    SELECT PRODUCT-FILE ASSIGN TO "inventory.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS PROD-PID.
+    SELECT PROMO-FILE ASSIGN TO "promocodes.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS PROMO-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+    *> input file definition -- transactions.dat is now an
+    *> order-header-and-detail file: one line per item ordered, with
+    *> the order number tying together every detail line that belongs
+    *> to the same order/invoice
+    FD IN-FILE.
+    01 IN-RECORD. *> input from file
+        05 ORDER-NUMBER         PIC 9(6). *> order/invoice number
+        05 ORDER-DATE           PIC 9(8). *> transaction date, CCYYMMDD
+        05 CID                  PIC 9(10). *>customer id
+        05 PID                  PIC 9(11). *> product id
+        05 PRODUCT-ORDERED      PIC 9.  *> # ordered
+        05 EMPTY                PIC X(5). *> white space in file
+                                            *> was interupting input
+        05 SALE-CODE            PIC A(1).  *> sale code
+
+    *> transaction processed output file definition -- one line per
+    *> accepted item, written immediately as it's accepted (see
+    *> 600-WRITE-TRANSACTION) rather than batched by order; every row
+    *> still carries TRANSACT-ORDER-NUMBER so downstream readers that
+    *> want to group by order still can
+    FD TRANSACTION-FILE.
+    01 TRANSACTION-RECORD.
+        05 TRANSACT-ORDER-NUMBER        PIC 9(6). *> order/invoice number
+        05 TRANSACT-DATE                PIC 9(8). *> CCYYMMDD
+        05 TRANSACT-CID                 PIC 9(10). *> transaction id
+        05 TRANSACT-NAME                PIC A(23).
+        05 TRANSACT-STREET              PIC X(23).
+        05 TRANSACT-CITY                PIC A(13).
+        05 TRANSACT-STATE               PIC A(12).
+        05 TRANSACT-PID                 PIC 9(11).
+        05 TRANSACT-ITEM                PIC X(25).
+        05 TRANSACT-SPACEA              PIC A(1).
+        05 TRANSACT-QUANTITY            PIC 9(3).
+        05 TRANSACT-SPACEB              PIC A(1).
+        05 TRANSACT-GROSS               PIC S9(3)V9(2).
+        05 TRANSACT-SPACEC              PIC A(1).
+        05 TRANSACT-DISCOUNT            PIC S9(3)V9(2).
+        05 TRANSACT-SPACED              PIC A(1).
+        05 TRANSACT-NET                 PIC S9(3)V9(2).
+        05 TRANSACT-SPACEE              PIC A(1).
+        05 TRANSACT-OWES                PIC S9(3)V9(2).
+
+    *>reorder file definition
+    FD REORDER-FILE.
+    01 REORDER-RECORD.
+        05 REORDER-PID					PIC 9(11).
+        05 REORDER-QUANTITY				PIC 9(3).
+
+    *> customers.dat file definition (indexed, keyed by CUST-CID)
+    FD CUSTOMER-FILE.
+    01 CUSTOMER-RECORD.
+        05 CUST-CID              PIC 9(10).
+        05 CUST-NAME             PIC A(23).
+        05 CUST-STREET           PIC X(23).
+        05 CUST-CITY             PIC A(13).
+        05 CUST-STATE            PIC A(12).
+        05 CUST-OWES             PIC S9(3)V9(2).
+        05 CUST-CREDIT-LIMIT     PIC 9(3)V9(2).
+
+    *> inventory.dat file definition (indexed, keyed by PROD-PID)
+    FD PRODUCT-FILE.
+    01 PRODUCT-RECORD.
+        05 PROD-PID               PIC 9(11).
+        05 PROD-NAME              PIC X(25).
+        05 PROD-IN-STOCK          PIC 9(2).
+        05 PROD-EMPTY             PIC 9(5).
+        05 PROD-MIN-STOCK         PIC 9(2).
+        05 PROD-EMPTY-2           PIC 9(5).
+        05 PROD-PRICE             PIC 99V99.
+
+    *> promocodes.dat file definition -- one line per sale code, read
+    *> in full at startup so 400-COMPUTE-COST no longer has the
+    *> discount rules hardcoded; pricing changes become a data change
+    *> instead of a program change.
+    FD PROMO-FILE.
+    01 PROMO-RECORD.
+        05 PROMO-CODE             PIC A(1).
+        05 PROMO-PERCENT          PIC V999. *> percent off, e.g. .100 = 10%
+        05 PROMO-MIN-QTY          PIC 9(3). *> qty that must be exceeded
+        05 PROMO-FREE-TYPE        PIC A(1). *> F=flat item free, R=ratio
+                                             *> free, N=no free-item rule
+        05 PROMO-FREE-DIVISOR     PIC 9(2). *> qty divisor for ratio free
+
+    *> checkpoint.dat file definition -- records the number of
+    *> transactions.dat lines fully committed (and the running batch
+    *> totals as of that point) so an abended run can restart without
+    *> reprocessing them and without the control totals 800-DISPLAY-
+    *> CONTROL-TOTALS reports going stale after a restart
+    FD CHECKPOINT-FILE.
+    01 CHECKPOINT-RECORD.
+        05 CHECKPOINT-REC-COUNT      PIC 9(6).
+        05 CHECKPOINT-ACCEPTED       PIC 9(6).
+        05 CHECKPOINT-REJECTED       PIC 9(6).
+        05 CHECKPOINT-TOTAL-GROSS    PIC S9(5)V9(2).
+        05 CHECKPOINT-TOTAL-DISCOUNT PIC S9(5)V9(2).
+        05 CHECKPOINT-TOTAL-NET      PIC S9(5)V9(2).
+
+WORKING-STORAGE SECTION.
+    *> reference to write-error program
+    01 WRITE-ERROR      PIC X(11) VALUE "WRITE-ERROR".
+
+    01 SWITCHES.
+        *> flag for reaching end of file
+        05 EOF-SWITCH       PIC A VALUE "N".
+        *> flag for determining if CID and PID are valid
+        05 ALL-VALID        PIC A VALUE "N".
+
+    01 ERRORS.*> used to build error report
+        05 INVALID-CUSTOMER PIC A(17) VALUE "INVALID CUSTOMER ".
+        05 INVALID-PRODUCT  PIC A(17) VALUE "INVALID PRODUCT  ".
+        05 CREDIT-EXCEEDED  PIC A(17) VALUE "CREDIT LIMIT EXCD".
+        05 OUT-OF-STOCK     PIC A(17) VALUE "OUT OF STOCK     ".
+        05 INVALID-CID-FMT  PIC A(17) VALUE "INVALID CID FMT  ".
+        05 INVALID-PID-FMT  PIC A(17) VALUE "INVALID PID FMT  ".
+
+    01 REC-COUNTER          PIC 9(6) VALUE 0.
+    01 ACCEPTED-COUNT       PIC 9(6) VALUE 0.
+    01 REJECTED-COUNT       PIC 9(6) VALUE 0.
+
+    *> restart/checkpoint support
+    01 CHECKPOINT-STATUS    PIC XX VALUE "00".
+    01 RESTART-REC-COUNT    PIC 9(6) VALUE 0.
+
+    01 BATCH-TOTALS.*> batch control totals, displayed at 900-TERMINATE
+        05 TOTAL-GROSS          PIC S9(5)V9(2) VALUE 0.
+        05 TOTAL-DISCOUNT       PIC S9(5)V9(2) VALUE 0.
+        05 TOTAL-NET            PIC S9(5)V9(2) VALUE 0.
+
+    *> accumulates the consolidated reorder quantity needed per product
+    *> touched this run, so reorder.txt gets one line per product
+    *> instead of one per transaction. Sized to 500 (not 24) because
+    *> req009 made PRODUCT-FILE direct-keyed INDEXED with no OCCURS
+    *> cap, so the number of distinct products a run can touch is no
+    *> longer bounded at 24. Reloaded from reorder.txt at startup only
+    *> on a restart (see 125-LOAD-REORDERS, called from 100-INIT only
+    *> when RESTART-REC-COUNT > 0) so a restart's 520-OUTPUT-REORDERS
+    *> flush doesn't truncate away reorder needs a pre-abend portion of
+    *> the run already persisted -- a fresh (non-restart) run starts
+    *> this table empty so a product that was reordered previously but
+    *> has since been restocked (516-CLEAR-REORDER-NEED) drops off
+    *> reorder.txt instead of being reloaded forever.
+    01 REORDER-TABLE.
+        05 REORDER-ENTRY            OCCURS 500 TIMES INDEXED BY K.
+            10 REORDER-ENTRY-PID     PIC 9(11) VALUE 0.
+            10 REORDER-ENTRY-QTY     PIC 9(3) VALUE 0.
+    01 REORDER-COUNT         PIC 9(3) VALUE 0.
+    01 REORDER-EOF-SWITCH    PIC A VALUE "N".
+    *> so a missing reorder.txt (the normal first-run case) doesn't
+    *> abend the batch -- REORDER-TABLE just stays empty and gets
+    *> built up fresh from this run's reorder needs
+    01 REORDER-STATUS        PIC XX VALUE "00".
+
+    *> sale-code discount rules, loaded from promocodes.dat at startup
+    01 PROMO-TABLE.
+        05 PROMO-ENTRY              OCCURS 10 TIMES INDEXED BY P.
+            10 PROMO-ENTRY-CODE         PIC A(1).
+            10 PROMO-ENTRY-PERCENT      PIC V999.
+            10 PROMO-ENTRY-MIN-QTY      PIC 9(3).
+            10 PROMO-ENTRY-FREE-TYPE    PIC A(1).
+            10 PROMO-ENTRY-FREE-DIVISOR PIC 9(2).
+    01 PROMO-COUNT           PIC 9(2) VALUE 0.
+    01 PROMO-EOF-SWITCH      PIC A VALUE "N".
+    *> so a missing promocodes.dat doesn't abend the whole batch --
+    *> PROMO-TABLE just stays empty and every sale falls through to
+    *> 400-COMPUTE-COST's no-discount-matched path
+    01 PROMO-STATUS          PIC XX VALUE "00".
+
+    *> highest ORDER-NUMBER seen so far, used only to flag input that
+    *> is not sorted by order number (see 210-CHECK-ORDER-SEQUENCE)
+    01 MAX-ORDER-SEEN        PIC 9(6) VALUE 0.
+
+    *> signed so a return (SALE-CODE "R") can carry a negative
+    *> gross/net cost, reversing a sale's billing effect
+    01 TEMP PIC S999v99 VALUE 000.00. *> Holds temporary computations
+    01 GROSS-COST PIC S999v99 VALUE 000.00.
+    01 DISCOUNT PIC 999v99 VALUE 000.00.
+    01 NET-COST PIC S999v99 VALUE 000.00.
+
+PROCEDURE DIVISION.
+*> Program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-PROCESS UNTIL EOF-SWITCH = "Y".
+    PERFORM 900-TERMINATE.
+    GOBACK.
+
+*> Begins file input, opens file
+100-INIT.
+    OPEN INPUT IN-FILE.
+    OPEN I-O CUSTOMER-FILE.
+    OPEN I-O PRODUCT-FILE.
+    PERFORM 110-LOAD-PROMO-CODES.
+    PERFORM 130-LOAD-CHECKPOINT.
+    IF RESTART-REC-COUNT > 0
+        DISPLAY "RESTARTING AFTER RECORD " RESTART-REC-COUNT
+        *> only reload reorder.txt's prior contents when actually
+        *> resuming a partial run -- a fresh run starts REORDER-TABLE
+        *> empty and rebuilds it entirely from this run's own reorder
+        *> needs, so a product that was reordered on a past run but has
+        *> since been restocked (see 516-CLEAR-REORDER-NEED) does not
+        *> keep reappearing on every subsequent night's purchase order
+        PERFORM 125-LOAD-REORDERS
+        PERFORM 140-SKIP-PROCESSED-RECORDS
+        MOVE RESTART-REC-COUNT TO REC-COUNTER
+    END-IF.
+    READ IN-FILE
+        AT END
+            MOVE "Y" TO EOF-SWITCH
+        NOT AT END
+            ADD 1 TO REC-COUNTER
+    END-READ.
+
+*> Loads the sale-code discount rules from promocodes.dat into
+*> PROMO-TABLE, once, at startup. A missing promocodes.dat is not
+*> fatal -- it just means no sale code gets a discount this run.
+110-LOAD-PROMO-CODES.
+    OPEN INPUT PROMO-FILE.
+    IF PROMO-STATUS = "00"
+        READ PROMO-FILE
+            AT END
+                MOVE "Y" TO PROMO-EOF-SWITCH
+            NOT AT END
+                ADD 1 TO PROMO-COUNT
+        END-READ
+        PERFORM 120-LOAD-PROMO-ENTRY UNTIL PROMO-EOF-SWITCH = "Y"
+        CLOSE PROMO-FILE
+    ELSE
+        DISPLAY "WARNING: PROMOCODES.DAT NOT FOUND, NO DISCOUNTS APPLIED"
+        MOVE "Y" TO PROMO-EOF-SWITCH
+    END-IF.
+
+*> Moves the current promocodes.dat record into the table and reads
+*> the next one. Stops loading (with a warning) instead of
+*> subscripting past PROMO-TABLE's OCCURS 10 if promocodes.dat has
+*> more than 10 sale codes on file.
+120-LOAD-PROMO-ENTRY.
+    IF PROMO-COUNT > 10
+        DISPLAY "WARNING: PROMOCODES.DAT HAS MORE THAN 10 SALE CODES, "
+            "REMAINDER IGNORED"
+        MOVE "Y" TO PROMO-EOF-SWITCH
+    ELSE
+        MOVE PROMO-CODE TO PROMO-ENTRY-CODE(PROMO-COUNT)
+        MOVE PROMO-PERCENT TO PROMO-ENTRY-PERCENT(PROMO-COUNT)
+        MOVE PROMO-MIN-QTY TO PROMO-ENTRY-MIN-QTY(PROMO-COUNT)
+        MOVE PROMO-FREE-TYPE TO PROMO-ENTRY-FREE-TYPE(PROMO-COUNT)
+        MOVE PROMO-FREE-DIVISOR TO PROMO-ENTRY-FREE-DIVISOR(PROMO-COUNT)
+        READ PROMO-FILE
+            AT END
+                MOVE "Y" TO PROMO-EOF-SWITCH
+            NOT AT END
+                ADD 1 TO PROMO-COUNT
+        END-READ
+    END-IF.
+
+*> Reloads the reorder needs this same run already persisted to
+*> reorder.txt before it abended, into REORDER-TABLE, so a restart's
+*> first incremental 520-OUTPUT-REORDERS flush doesn't truncate away
+*> reorder needs the pre-abend portion of this run had already
+*> written. Only called on a restart (RESTART-REC-COUNT > 0, see
+*> 100-INIT) -- a fresh run must NOT reload reorder.txt, since that
+*> file also carries forward still-outstanding reorder needs from
+*> PRIOR completed runs, and a fresh run has to be free to drop any of
+*> those that 500-UPDATE-INVENTORY now finds restocked
+*> (516-CLEAR-REORDER-NEED) rather than reloading them unconditionally
+*> forever. A missing reorder.txt is not fatal -- REORDER-TABLE just
+*> starts empty.
+125-LOAD-REORDERS.
+    OPEN INPUT REORDER-FILE.
+    IF REORDER-STATUS = "00"
+        READ REORDER-FILE
+            AT END
+                MOVE "Y" TO REORDER-EOF-SWITCH
+            NOT AT END
+                ADD 1 TO REORDER-COUNT
+        END-READ
+        PERFORM 126-LOAD-REORDER-ENTRY UNTIL REORDER-EOF-SWITCH = "Y"
+        CLOSE REORDER-FILE
+    ELSE
+        MOVE "Y" TO REORDER-EOF-SWITCH
+    END-IF.
+
+*> Moves the current reorder.txt record into the table and reads the
+*> next one. Stops loading (with a warning) instead of subscripting
+*> past REORDER-TABLE's OCCURS 500 if reorder.txt somehow has more
+*> entries than that.
+126-LOAD-REORDER-ENTRY.
+    IF REORDER-COUNT > 500
+        DISPLAY "WARNING: REORDER.TXT HAS MORE THAN 500 PRODUCTS, "
+            "REMAINDER IGNORED ON RELOAD"
+        MOVE "Y" TO REORDER-EOF-SWITCH
+    ELSE
+        MOVE REORDER-PID TO REORDER-ENTRY-PID(REORDER-COUNT)
+        MOVE REORDER-QUANTITY TO REORDER-ENTRY-QTY(REORDER-COUNT)
+        READ REORDER-FILE
+            AT END
+                MOVE "Y" TO REORDER-EOF-SWITCH
+            NOT AT END
+                ADD 1 TO REORDER-COUNT
+        END-READ
+    END-IF.
+
+*> Reads checkpoint.dat, if it exists, to find out how many
+*> transactions.dat lines were already fully committed by a previous
+*> run of this batch that didn't reach 900-TERMINATE, and restores the
+*> batch control totals as of that point so 800-DISPLAY-CONTROL-TOTALS
+*> reports the whole batch's totals, not just the post-restart remainder
+130-LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CHECKPOINT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE 0 TO RESTART-REC-COUNT
+            NOT AT END
+                MOVE CHECKPOINT-REC-COUNT TO RESTART-REC-COUNT
+                MOVE CHECKPOINT-ACCEPTED TO ACCEPTED-COUNT
+                MOVE CHECKPOINT-REJECTED TO REJECTED-COUNT
+                MOVE CHECKPOINT-TOTAL-GROSS TO TOTAL-GROSS
+                MOVE CHECKPOINT-TOTAL-DISCOUNT TO TOTAL-DISCOUNT
+                MOVE CHECKPOINT-TOTAL-NET TO TOTAL-NET
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        MOVE 0 TO RESTART-REC-COUNT
+    END-IF.
+
+*> Re-reads and discards the transactions.dat lines the previous run
+*> already committed, without reprocessing them
+140-SKIP-PROCESSED-RECORDS.
+    PERFORM RESTART-REC-COUNT TIMES
+        READ IN-FILE
+            AT END
+                MOVE "Y" TO EOF-SWITCH
+        END-READ
+    END-PERFORM.
+
+*> Records how many transactions.dat lines are now fully committed,
+*> along with the batch control totals as of that point. Written
+*> after EVERY line (not just at an order boundary) because
+*> 400-COMPUTE-COST/500-UPDATE-INVENTORY REWRITE customers.dat/
+*> inventory.dat per line item -- the checkpoint has to track that
+*> same per-item granularity, or a restart would re-skip-and-replay a
+*> partially-committed order and double-apply the REWRITEs its first
+*> few lines already made before the abend.
+150-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE REC-COUNTER TO CHECKPOINT-REC-COUNT.
+    MOVE ACCEPTED-COUNT TO CHECKPOINT-ACCEPTED.
+    MOVE REJECTED-COUNT TO CHECKPOINT-REJECTED.
+    MOVE TOTAL-GROSS TO CHECKPOINT-TOTAL-GROSS.
+    MOVE TOTAL-DISCOUNT TO CHECKPOINT-TOTAL-DISCOUNT.
+    MOVE TOTAL-NET TO CHECKPOINT-TOTAL-NET.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+*> Clears the checkpoint once the whole batch has completed normally,
+*> so the next run starts from the beginning of its own transactions.dat
+160-CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE 0 TO CHECKPOINT-REC-COUNT.
+    MOVE 0 TO CHECKPOINT-ACCEPTED.
+    MOVE 0 TO CHECKPOINT-REJECTED.
+    MOVE 0 TO CHECKPOINT-TOTAL-GROSS.
+    MOVE 0 TO CHECKPOINT-TOTAL-DISCOUNT.
+    MOVE 0 TO CHECKPOINT-TOTAL-NET.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+*> Reads current record from file and processes
+200-PROCESS.
+    PERFORM 210-CHECK-ORDER-SEQUENCE.
+    MOVE "N" TO ALL-VALID.
+    PERFORM 300-CHECK-CID.
+    IF ALL-VALID = "Y" THEN
+        PERFORM 400-COMPUTE-COST
+        IF ALL-VALID = "Y" THEN
+            PERFORM 500-UPDATE-INVENTORY
+            PERFORM 600-WRITE-TRANSACTION
+        END-IF
+    END-IF.
+    IF ALL-VALID = "Y"
+        ADD 1 TO ACCEPTED-COUNT
+    ELSE
+        ADD 1 TO REJECTED-COUNT
+    END-IF.
+    *> this line's REWRITEs and its transact.txt row (if any) are both
+    *> already on disk -- checkpoint it now, at item granularity,
+    *> before moving on to the next line
+    PERFORM 150-WRITE-CHECKPOINT.
+    READ IN-FILE*> retrieve next record from file
+        AT END
+            MOVE "Y" TO EOF-SWITCH
+        NOT AT END
+            ADD 1 TO REC-COUNTER
+    END-READ.
+
+*> transactions.dat is expected to be sorted by order number (the
+*> nightly JCL's SORTTXN step does this). That's only relied on here
+*> to keep a given order's rows together in transact.txt for anyone
+*> who wants to read it that way -- it is not required for correctness,
+*> since every line is billed/shipped/written independently of any
+*> other line in its order. Flags (but does not reject) input that
+*> isn't sorted, since a bypassed or missing SORTTXN step is the only
+*> thing enforcing that ordering.
+210-CHECK-ORDER-SEQUENCE.
+    IF ORDER-NUMBER < MAX-ORDER-SEEN
+        DISPLAY "WARNING: TRANSACTIONS.DAT NOT SORTED BY ORDER NUMBER -- "
+            "ORDER " ORDER-NUMBER " FOLLOWS ORDER " MAX-ORDER-SEEN
+    ELSE
+        MOVE ORDER-NUMBER TO MAX-ORDER-SEEN
+    END-IF.
+
+*> Direct keyed read of customers.dat to determine whether the
+*> customer number read in from transactions.dat is a valid customer
+*> number. If it's not, an error is generated.
+300-CHECK-CID.
+    IF CID IS NOT NUMERIC
+        CALL WRITE-ERROR USING INVALID-CID-FMT, CID, PID, PRODUCT-ORDERED
+    ELSE
+        MOVE CID TO CUST-CID
+        READ CUSTOMER-FILE
+            INVALID KEY
+                CALL WRITE-ERROR USING INVALID-CUSTOMER, CID, PID,
+                    PRODUCT-ORDERED
+            NOT INVALID KEY
+                PERFORM 310-CHECK-PID *> valid customer, check product
+        END-READ
+    END-IF.
+
+*> Direct keyed read of inventory.dat to determine whether the
+*> product number read in from transactions.dat is a valid product
+*> number. If it's not, an error is generated.
+310-CHECK-PID.
+    IF PID IS NOT NUMERIC
+        CALL WRITE-ERROR USING INVALID-PID-FMT, CID, PID, PRODUCT-ORDERED
+    ELSE
+        MOVE PID TO PROD-PID
+        READ PRODUCT-FILE
+            INVALID KEY
+                CALL WRITE-ERROR USING INVALID-PRODUCT, CID, PID,
+                    PRODUCT-ORDERED
+            NOT INVALID KEY
+                PERFORM 320-CHECK-STOCK
+        END-READ
+    END-IF.
+
+*> Rejects the order if there is not enough stock on hand to cover
+*> the quantity ordered, so PROD-IN-STOCK can never go negative. A
+*> return (SALE-CODE "R") adds stock back in, so it has nothing to
+*> oversell and skips this check.
+320-CHECK-STOCK.
+    IF SALE-CODE = "R"
+        MOVE "Y" TO ALL-VALID
+    ELSE
+        IF PRODUCT-ORDERED > PROD-IN-STOCK
+            CALL WRITE-ERROR USING OUT-OF-STOCK, CID, PID, PRODUCT-ORDERED
+        ELSE
+            MOVE "Y" TO ALL-VALID
+        END-IF
+    END-IF.
+
+*> Computes gross cost of a transaction,
+*> applies sale discount if applicable,
+*> updates the customer record to reflect the new amount owed
+400-COMPUTE-COST.
+    MOVE 0 TO DISCOUNT.
+    IF SALE-CODE = "R" *> return: reverses the original sale's billing
+        COMPUTE GROSS-COST = -(PROD-PRICE * PRODUCT-ORDERED)
+    ELSE
+        COMPUTE GROSS-COST = (PROD-PRICE * PRODUCT-ORDERED)
+        SET P TO 1
+        SEARCH PROMO-ENTRY
+            AT END
+                CONTINUE *> sale code not in promocodes.dat, no discount
+            WHEN PROMO-ENTRY-CODE(P) = SALE-CODE
+                PERFORM 410-APPLY-PROMO
+        END-SEARCH
+    END-IF.
+    COMPUTE NET-COST = GROSS-COST - DISCOUNT.
+    COMPUTE TEMP = CUST-OWES + NET-COST.
+    *> a return only ever reduces what the customer owes, so it
+    *> bypasses the credit-limit check entirely (same way
+    *> 320-CHECK-STOCK already skips the oversell check for "R") --
+    *> otherwise a customer whose CREDIT-LIMIT was lowered below their
+    *> current CUST-OWES could never get a return credited back
+    IF SALE-CODE NOT = "R" AND TEMP > CUST-CREDIT-LIMIT
+        CALL WRITE-ERROR USING CREDIT-EXCEEDED, CID, PID, PRODUCT-ORDERED
+        MOVE "N" TO ALL-VALID
+    ELSE
+        MOVE TEMP TO CUST-OWES
+        REWRITE CUSTOMER-RECORD
+        ADD GROSS-COST TO TOTAL-GROSS
+        ADD DISCOUNT TO TOTAL-DISCOUNT
+        ADD NET-COST TO TOTAL-NET
+    END-IF.
+
+*> Applies the matched promocodes.dat rule to the current transaction:
+*> a straight percentage off, plus an optional free-item adjustment
+*> (a flat one-item-free threshold, or a buy-N-get-1-free ratio)
+410-APPLY-PROMO.
+    COMPUTE DISCOUNT = GROSS-COST * PROMO-ENTRY-PERCENT(P).
+    IF PROMO-ENTRY-FREE-TYPE(P) = "F"
+            AND PRODUCT-ORDERED > PROMO-ENTRY-MIN-QTY(P)
+        ADD PROD-PRICE TO DISCOUNT
+    END-IF.
+    IF PROMO-ENTRY-FREE-TYPE(P) = "R"
+        COMPUTE DISCOUNT = DISCOUNT +
+            (PROD-PRICE * (PRODUCT-ORDERED / PROMO-ENTRY-FREE-DIVISOR(P)))
+    END-IF.
+
+*>updates inventory.dat to reflect the new amount in stock after the
+*> order (a return adds the quantity back in instead of subtracting
+*> it), if new stock is less than the minimum stock required, an
+*> amount to order to bring stock to minimum is calculated
+500-UPDATE-INVENTORY.
+    IF SALE-CODE = "R"
+        COMPUTE TEMP = (PROD-IN-STOCK + PRODUCT-ORDERED)
+    ELSE
+        COMPUTE TEMP = (PROD-IN-STOCK - PRODUCT-ORDERED)
+    END-IF.
+    MOVE TEMP TO PROD-IN-STOCK.
+    REWRITE PRODUCT-RECORD.
+    IF PROD-IN-STOCK <= PROD-MIN-STOCK
+        *> DISPLAY "NEED TO ORDER MORE"
+        EVALUATE PROD-MIN-STOCK
+            WHEN 1 *> order enough to have 3 in stock
+                COMPUTE TEMP = (3 - PROD-IN-STOCK)
+            WHEN 2 THRU 5 *> order enough to have 6 in stock
+                COMPUTE TEMP = (6 - PROD-IN-STOCK)
+            WHEN 6 THRU 10 *> order enough to have 12 in stock
+                COMPUTE TEMP = (12 - PROD-IN-STOCK)
+            WHEN 11 THRU 20 *> order enough to have 25 in stock
+                COMPUTE TEMP = (25 - PROD-IN-STOCK)
+            WHEN OTHER *> order enough to have 30 in stock
+                COMPUTE TEMP = (30 - PROD-IN-STOCK)
+        END-EVALUATE
+        DISPLAY "ORDERING " TEMP
+        PERFORM 515-RECORD-REORDER-NEED
+        *> persist reorder.txt right away, not just at 900-TERMINATE --
+        *> otherwise an abend partway through the run (after this
+        *> REWRITE already committed via 150-WRITE-CHECKPOINT) would
+        *> lose this reorder need for good. Safe to truncate-and-rewrite
+        *> the whole table here because a restart's 125-LOAD-REORDERS
+        *> already merged in whatever a prior, abended run had
+        *> persisted.
+        PERFORM 520-OUTPUT-REORDERS
+    ELSE
+        *> a return (SALE-CODE "R") just pushed this product back above
+        *> its minimum -- if it had an outstanding reorder need on file
+        *> from an earlier transaction this run, or from a prior run's
+        *> reorder.txt carried into 520-OUTPUT-REORDERS' last flush,
+        *> that need no longer exists and must not keep showing up on
+        *> every future purchase order until this product dips below
+        *> minimum again
+        PERFORM 516-CLEAR-REORDER-NEED
+    END-IF.
+
+*> Records (or updates) this product's consolidated reorder need in
+*> REORDER-TABLE, keyed by PROD-PID. Does not record a brand new
+*> product's reorder need past REORDER-TABLE's OCCURS 500 -- an
+*> existing entry can still be updated past that point, since updating
+*> one doesn't grow the table.
+515-RECORD-REORDER-NEED.
+    SET K TO 1.
+    SEARCH REORDER-ENTRY
+        AT END
+            IF REORDER-COUNT >= 500
+                DISPLAY "WARNING: REORDER TABLE FULL, REORDER NEED FOR "
+                    "PRODUCT " PROD-PID " NOT RECORDED"
+            ELSE
+                ADD 1 TO REORDER-COUNT
+                SET K TO REORDER-COUNT
+                MOVE PROD-PID TO REORDER-ENTRY-PID(K)
+                MOVE TEMP TO REORDER-ENTRY-QTY(K)
+            END-IF
+        WHEN REORDER-ENTRY-PID(K) = PROD-PID
+            MOVE TEMP TO REORDER-ENTRY-QTY(K)
+    END-SEARCH.
+
+*> Removes this product's REORDER-TABLE entry, if it has one, now that
+*> PROD-IN-STOCK is back above PROD-MIN-STOCK. Deletes by moving the
+*> last entry on top of the one found and shrinking REORDER-COUNT by
+*> one, rather than leaving a zeroed-out hole -- that keeps the table
+*> gapless for 515-RECORD-REORDER-NEED's linear SEARCH and frees the
+*> slot for reuse instead of burning it permanently. Persists the
+*> change to reorder.txt right away, the same as a newly-recorded
+*> reorder need, so pogen.cob never generates a purchase order for a
+*> product that no longer needs one.
+516-CLEAR-REORDER-NEED.
+    SET K TO 1.
+    SEARCH REORDER-ENTRY
+        AT END
+            CONTINUE
+        WHEN REORDER-ENTRY-PID(K) = PROD-PID
+            MOVE REORDER-ENTRY-PID(REORDER-COUNT) TO REORDER-ENTRY-PID(K)
+            MOVE REORDER-ENTRY-QTY(REORDER-COUNT) TO REORDER-ENTRY-QTY(K)
+            MOVE 0 TO REORDER-ENTRY-PID(REORDER-COUNT)
+            MOVE 0 TO REORDER-ENTRY-QTY(REORDER-COUNT)
+            SUBTRACT 1 FROM REORDER-COUNT
+            PERFORM 520-OUTPUT-REORDERS
+    END-SEARCH.
+
+*> Writes one consolidated REORDER-RECORD per product that needed
+*> reordering this run, reflecting the final amount needed after all
+*> of that product's transactions were applied
+520-OUTPUT-REORDERS.
+    OPEN OUTPUT REORDER-FILE.
+    PERFORM 525-WRITE-REORDER
+        VARYING K FROM 1 BY 1 UNTIL K > REORDER-COUNT.
+    CLOSE REORDER-FILE.
+
+*> Writes a single product's consolidated reorder line
+525-WRITE-REORDER.
+    MOVE REORDER-ENTRY-PID(K) TO REORDER-PID.
+    MOVE REORDER-ENTRY-QTY(K) TO REORDER-QUANTITY.
+    WRITE REORDER-RECORD.
+
+*> Writes this accepted line item to transact.txt immediately, rather
+*> than batching a whole order's lines into one combined write at the
+*> order boundary -- so a mid-order abend never loses an already-
+*> REWRITE-ed (already-billed/already-stock-adjusted) line from
+*> transact.txt: by the time 150-WRITE-CHECKPOINT marks this line
+*> committed, its receipt row is already on disk. Every row carries
+*> its own TRANSACT-ORDER-NUMBER, which statement.cob uses to print
+*> each customer's items grouped back under an "ORDER NNNNNN:" header
+*> (its 710-WRITE-ONE-STATEMENT/720-WRITE-ITEM) -- so req011's
+*> one-combined-receipt-per-order view still exists, just reconstructed
+*> downstream instead of written pre-grouped here.
+600-WRITE-TRANSACTION.
+    OPEN EXTEND TRANSACTION-FILE.
+    MOVE ORDER-NUMBER TO TRANSACT-ORDER-NUMBER.
+    MOVE ORDER-DATE TO TRANSACT-DATE.
+    MOVE CUST-CID TO TRANSACT-CID.
+    MOVE CUST-NAME TO TRANSACT-NAME.
+    MOVE CUST-STREET TO TRANSACT-STREET.
+    MOVE CUST-CITY TO TRANSACT-CITY.
+    MOVE CUST-STATE TO TRANSACT-STATE.
+    MOVE PROD-PID TO TRANSACT-PID.
+    MOVE PROD-NAME TO TRANSACT-ITEM.
+    MOVE PRODUCT-ORDERED TO TRANSACT-QUANTITY.
+    MOVE GROSS-COST TO TRANSACT-GROSS.
+    MOVE DISCOUNT TO TRANSACT-DISCOUNT.
+    MOVE NET-COST TO TRANSACT-NET.
+    MOVE CUST-OWES TO TRANSACT-OWES.
+    MOVE " " TO TRANSACT-SPACEA.
+    MOVE " " TO TRANSACT-SPACEB.
+    MOVE " " TO TRANSACT-SPACEC.
+    MOVE " " TO TRANSACT-SPACED.
+    MOVE " " TO TRANSACT-SPACEE.
+    WRITE TRANSACTION-RECORD.
+    CLOSE TRANSACTION-FILE.
+
+*> Clean up. 520-OUTPUT-REORDERS runs before 160-CLEAR-CHECKPOINT so
+*> that if the run is interrupted between the two, checkpoint.dat is
+*> still intact and the final reorder flush (if it didn't complete)
+*> gets retried on restart instead of being silently skipped because
+*> the checkpoint already looked clean.
+900-TERMINATE.
+    PERFORM 520-OUTPUT-REORDERS.
+    PERFORM 800-DISPLAY-CONTROL-TOTALS.
+    PERFORM 160-CLEAR-CHECKPOINT.
+    CLOSE IN-FILE.
+    CLOSE CUSTOMER-FILE.
+    CLOSE PRODUCT-FILE.
+
+*> Displays the batch control totals so the run can be balanced
+*> against expectations
+800-DISPLAY-CONTROL-TOTALS.
+    DISPLAY "===== BATCH CONTROL TOTALS =====".
+    DISPLAY "RECORDS READ:     " REC-COUNTER.
+    DISPLAY "RECORDS ACCEPTED: " ACCEPTED-COUNT.
+    DISPLAY "RECORDS REJECTED: " REJECTED-COUNT.
+    DISPLAY "TOTAL GROSS:      " TOTAL-GROSS.
+    DISPLAY "TOTAL DISCOUNT:   " TOTAL-DISCOUNT.
+    DISPLAY "TOTAL NET:        " TOTAL-NET.
