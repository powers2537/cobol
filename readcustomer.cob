@@ -5,37 +5,107 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT IN-FILE ASSIGN TO "customers.dat"
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CID.
 DATA DIVISION.
     FILE SECTION.
         FD IN-FILE.
         *> customers.dat file definition
         01 IN-RECORD.
-            05 CID         PIC 9(10). *> customer id
+            05 CID         PIC 9(10). *> customer id, indexed key
             05 NAME        PIC A(23). *> customer name
             05 STREET      PIC X(23).
             05 CITY        PIC A(13).
             05 STATE       PIC A(12).
             05 OWES        PIC S9(3)V9(2). *> current ammount owed
+            05 CREDIT-LIMIT       PIC 9(3)V9(2). *> maximum allowed balance
 
     WORKING-STORAGE SECTION.
         01 SWITCHES.
             *> flag for reaching end of file
             05 EOF-SWITCH       PIC X VALUE "N".
-    
+
+        *> reference to write-error program
+        01 WRITE-ERROR          PIC X(11) VALUE "WRITE-ERROR".
+        01 ERRORS.*> used to build error report
+            05 INVALID-STATE    PIC A(17) VALUE "INVALID STATE    ".
+        01 ZERO-PID              PIC 9(11) VALUE 0.
+        01 ZERO-QTY              PIC 9 VALUE 0.
+
+        *> table of valid two-letter state/territory codes used to
+        *> validate STATE as each customer record is loaded
+        01 STATE-TABLE-VALUES.
+            05 PIC A(12) VALUE "AL".
+            05 PIC A(12) VALUE "AK".
+            05 PIC A(12) VALUE "AZ".
+            05 PIC A(12) VALUE "AR".
+            05 PIC A(12) VALUE "CA".
+            05 PIC A(12) VALUE "CO".
+            05 PIC A(12) VALUE "CT".
+            05 PIC A(12) VALUE "DE".
+            05 PIC A(12) VALUE "FL".
+            05 PIC A(12) VALUE "GA".
+            05 PIC A(12) VALUE "HI".
+            05 PIC A(12) VALUE "ID".
+            05 PIC A(12) VALUE "IL".
+            05 PIC A(12) VALUE "IN".
+            05 PIC A(12) VALUE "IA".
+            05 PIC A(12) VALUE "KS".
+            05 PIC A(12) VALUE "KY".
+            05 PIC A(12) VALUE "LA".
+            05 PIC A(12) VALUE "ME".
+            05 PIC A(12) VALUE "MD".
+            05 PIC A(12) VALUE "MA".
+            05 PIC A(12) VALUE "MI".
+            05 PIC A(12) VALUE "MN".
+            05 PIC A(12) VALUE "MS".
+            05 PIC A(12) VALUE "MO".
+            05 PIC A(12) VALUE "MT".
+            05 PIC A(12) VALUE "NE".
+            05 PIC A(12) VALUE "NV".
+            05 PIC A(12) VALUE "NH".
+            05 PIC A(12) VALUE "NJ".
+            05 PIC A(12) VALUE "NM".
+            05 PIC A(12) VALUE "NY".
+            05 PIC A(12) VALUE "NC".
+            05 PIC A(12) VALUE "ND".
+            05 PIC A(12) VALUE "OH".
+            05 PIC A(12) VALUE "OK".
+            05 PIC A(12) VALUE "OR".
+            05 PIC A(12) VALUE "PA".
+            05 PIC A(12) VALUE "RI".
+            05 PIC A(12) VALUE "SC".
+            05 PIC A(12) VALUE "SD".
+            05 PIC A(12) VALUE "TN".
+            05 PIC A(12) VALUE "TX".
+            05 PIC A(12) VALUE "UT".
+            05 PIC A(12) VALUE "VT".
+            05 PIC A(12) VALUE "VA".
+            05 PIC A(12) VALUE "WA".
+            05 PIC A(12) VALUE "WV".
+            05 PIC A(12) VALUE "WI".
+            05 PIC A(12) VALUE "WY".
+            05 PIC A(12) VALUE "DC".
+        01 VALID-STATES REDEFINES STATE-TABLE-VALUES.
+            05 VALID-STATE       PIC A(12) OCCURS 51 TIMES INDEXED BY S.
+
     *> ARGUMENTS
     LINKAGE SECTION.
-        *> Table of size 10, contains customers from input file
+        *> Table of size 2000, contains customers from input file
         01 CUSTOMER-TABLE.
-            05 CUSTOMER                 OCCURS 10 TIMES INDEXED BY I.
+            05 CUSTOMER                 OCCURS 2000 TIMES INDEXED BY I.
                 10 CUSTOMER-ID          PIC 9(10).
                 10 CUSTOMER-NAME        PIC A(23).
                 10 CUSTOMER-ADDRESS     PIC X(23).
                 10 CUSTOMER-CITY        PIC A(13).
                 10 CUSTOMER-STATE       PIC A(12).
                 10 CUSTOMER-OWES        PIC S9(3)V9(2).
+                10 CUSTOMER-CREDIT-LIMIT PIC 9(3)V9(2).
+        *> count of customer records actually loaded into the table
+        01 CUSTOMER-COUNT          PIC 9(4).
 
-PROCEDURE DIVISION USING CUSTOMER-TABLE.
+PROCEDURE DIVISION USING CUSTOMER-TABLE, CUSTOMER-COUNT.
 
 *> Program controller
 000-MAIN.
@@ -58,6 +128,7 @@ PROCEDURE DIVISION USING CUSTOMER-TABLE.
 *> Reads current record from file inserts the data into the table
 200-PROCESS-CUSTOMERS.
     MOVE IN-RECORD TO CUSTOMER(I).*> insert record into table
+    PERFORM 210-CHECK-STATE.
     *> retrieve next record from file
     READ IN-FILE
         AT END
@@ -66,7 +137,21 @@ PROCEDURE DIVISION USING CUSTOMER-TABLE.
             ADD 1 TO I
     END-READ.
 
+*> Validates STATE against the table of valid state codes; an
+*> unrecognized code is logged but the customer record is still kept
+*> in the table (READ-CUSTOMERS only loads the table, it does not
+*> reject records)
+210-CHECK-STATE.
+    SET S TO 1.
+    SEARCH VALID-STATE
+        AT END
+            CALL WRITE-ERROR USING INVALID-STATE, CID, ZERO-PID, ZERO-QTY
+        WHEN VALID-STATE(S) = STATE
+            CONTINUE
+    END-SEARCH.
+
 *> Clean up
 300-TERMINATE.
+    SET CUSTOMER-COUNT TO I.
     CLOSE IN-FILE.
 
