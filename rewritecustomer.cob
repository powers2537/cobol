@@ -0,0 +1,70 @@
+*> Writes the (possibly updated) CUSTOMER-TABLE contents back out to
+*> customers.dat so today's charges are not lost once the job ends.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REWRITE-CUSTOMERS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OUT-FILE ASSIGN TO "customers.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS CID.
+DATA DIVISION.
+    FILE SECTION.
+        FD OUT-FILE.
+        *> customers.dat file definition
+        01 OUT-RECORD.
+            05 CID         PIC 9(10). *> customer id, indexed key
+            05 NAME        PIC A(23). *> customer name
+            05 STREET      PIC X(23).
+            05 CITY        PIC A(13).
+            05 STATE       PIC A(12).
+            05 OWES        PIC S9(3)V9(2). *> current ammount owed
+            05 CREDIT-LIMIT       PIC 9(3)V9(2). *> maximum allowed balance
+
+    WORKING-STORAGE SECTION.
+        01 SWITCHES.
+            05 DONE-SWITCH      PIC X VALUE "N".
+
+*> ARGUMENTS
+LINKAGE SECTION.
+*> Table of size 2000, contains customers to be persisted to file
+        01 CUSTOMER-TABLE.
+            05 CUSTOMER                 OCCURS 2000 TIMES INDEXED BY I.
+                10 CUSTOMER-ID          PIC 9(10).
+                10 CUSTOMER-NAME        PIC A(23).
+                10 CUSTOMER-ADDRESS     PIC X(23).
+                10 CUSTOMER-CITY        PIC A(13).
+                10 CUSTOMER-STATE       PIC A(12).
+                10 CUSTOMER-OWES        PIC S9(3)V9(2).
+                10 CUSTOMER-CREDIT-LIMIT PIC 9(3)V9(2).
+        *> count of customer records actually in the table
+        01 CUSTOMER-COUNT          PIC 9(4).
+
+PROCEDURE DIVISION USING CUSTOMER-TABLE, CUSTOMER-COUNT.
+*> Main program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-WRITE-CUSTOMERS
+        VARYING I FROM 1 BY 1 UNTIL I > CUSTOMER-COUNT.
+    PERFORM 300-TERMINATE.
+    GOBACK.
+
+*> Begins file output, opens file
+100-INIT.
+    OPEN OUTPUT OUT-FILE.
+
+*> Moves current table entry to the output record and writes it
+200-WRITE-CUSTOMERS.
+    MOVE CUSTOMER-ID(I) TO CID.
+    MOVE CUSTOMER-NAME(I) TO NAME.
+    MOVE CUSTOMER-ADDRESS(I) TO STREET.
+    MOVE CUSTOMER-CITY(I) TO CITY.
+    MOVE CUSTOMER-STATE(I) TO STATE.
+    MOVE CUSTOMER-OWES(I) TO OWES.
+    MOVE CUSTOMER-CREDIT-LIMIT(I) TO CREDIT-LIMIT.
+    WRITE OUT-RECORD.
+
+*> Clean up
+300-TERMINATE.
+    CLOSE OUT-FILE.
