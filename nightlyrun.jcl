@@ -0,0 +1,157 @@
+//NIGHTRUN JOB (ACCTNO),'NIGHTLY BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly batch wrapper for the transaction run. Sorts
+//* transactions.dat into order-number sequence (so a given order's
+//* rows land together in transact.txt; READ-TRANSACTIONS'
+//* 210-CHECK-ORDER-SEQUENCE warns, but does not reject, if this step
+//* is skipped and the input arrives out of order), backs up
+//* customers.dat/inventory.dat/checkpoint.dat
+//* before MAIN touches them, runs MAIN, then archives the run's
+//* transactions.dat/transact.txt/reorder.txt -- but only if MAIN
+//* came back clean (RC=0). If MAIN abends or rejects the whole
+//* run, RESTCUST/RESTINV/RESTCKPT put customers.dat/inventory.dat/
+//* checkpoint.dat back the way they were instead of leaving a
+//* half-applied batch (with a checkpoint pointing past data that
+//* was just rolled back) in place.
+//*
+//* Every DD below names the same flat file the COBOL program's own
+//* SELECT ... ASSIGN TO names (see e.g. READ-TRANSACTIONS' SELECT
+//* CUSTOMER-FILE ASSIGN TO "customers.dat") -- this shop runs
+//* GnuCOBOL against literal filenames, not DDNAME-resolved MVS
+//* datasets, so the backup/restore/archive steps have to operate on
+//* those exact filenames for the rollback to actually protect the
+//* live data the program reads and writes. RUNMAIN itself has no DD
+//* statements, for that same reason: MAIN opens "customers.dat",
+//* "transactions.dat", etc. directly by name, so a DDNAME here would
+//* never be resolved at runtime -- it would only mislead a reader
+//* into thinking this job wires MAIN's I/O through JCL when it does
+//* not.
+//*--------------------------------------------------------------
+//SORTTXN  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=transactions.dat,DISP=SHR
+//SORTOUT  DD DSN=transactions.dat.sorted,DISP=(NEW,CATLG)
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*--------------------------------------------------------------
+//* Guarded against SORTTXN failing -- an abended or truncated sort
+//* must not be allowed to overwrite the live transactions.dat with
+//* a corrupt/empty SYSUT1. Bypassing COPYSORT here needs no further
+//* propagation to RUNMAIN: transactions.dat is simply left as it was
+//* before SORTTXN ran (still a complete, valid file, just not
+//* resorted), which 210-CHECK-ORDER-SEQUENCE already tolerates --
+//* it warns on out-of-order input but does not reject it.
+//*--------------------------------------------------------------
+//COPYSORT EXEC PGM=IEBGENER,COND=(0,NE,SORTTXN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=transactions.dat.sorted,DISP=SHR
+//SYSUT2   DD DSN=transactions.dat,DISP=SHR
+//BACKCUST EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INDATASET(customers.dat) OUTDATASET(customers.dat.backup)
+/*
+//BACKINV  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INDATASET(inventory.dat) OUTDATASET(inventory.dat.backup)
+/*
+//*--------------------------------------------------------------
+//* checkpoint.dat does not exist yet on a shop's very first nightly
+//* run -- READ-TRANSACTIONS' own 130-LOAD-CHECKPOINT treats that as
+//* the normal, non-fatal start-from-zero case, so this backup step
+//* has to tolerate it too instead of abending the job before RUNMAIN
+//* ever gets to run. CKPTCHK probes for the dataset; BACKCKPT below
+//* (and RESTCKPT further down) are bypassed when it's not there.
+//*--------------------------------------------------------------
+//CKPTCHK  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(checkpoint.dat)
+/*
+//BACKCKPT EXEC PGM=IEBGENER,COND=(0,NE,CKPTCHK)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=checkpoint.dat,DISP=SHR
+//SYSUT2   DD DSN=checkpoint.dat.backup,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* Run the batch. customers.dat/inventory.dat are updated in
+//* place (indexed RANDOM REWRITE) as each transaction is accepted;
+//* checkpoint.dat is updated after every line (see
+//* READ-TRANSACTIONS 150-WRITE-CHECKPOINT).
+//*--------------------------------------------------------------
+//RUNMAIN  EXEC PGM=MAIN
+//*--------------------------------------------------------------
+//* Clean run (RC=0): archive what this run produced. Bypassed
+//* (step skipped) if RUNMAIN's RC is not zero.
+//*--------------------------------------------------------------
+//ARCHTXN  EXEC PGM=IEBGENER,COND=(0,NE,RUNMAIN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=transactions.dat,DISP=SHR
+//SYSUT2   DD DSN=transactions.dat.archive,DISP=(NEW,CATLG)
+//ARCHTRN  EXEC PGM=IEBGENER,COND=(0,NE,RUNMAIN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=transact.txt,DISP=SHR
+//SYSUT2   DD DSN=transact.txt.archive,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* transact.txt is append-only (READ-TRANSACTIONS' 600-WRITE-
+//* TRANSACTION always OPEN EXTENDs it) -- statement.cob/aging.cob/
+//* salessummary.cob read the whole file every run, so without this
+//* step they would re-report every night's transactions since the
+//* file was last cleared, not just tonight's. Now that ARCHTRN has
+//* captured tonight's rows, empty the live file by copying DUMMY
+//* (zero records) over it. Bypassed along with ARCHTXN/ARCHREO if
+//* RUNMAIN's RC is not zero, since a bad run's transact.txt rows
+//* were not produced by a clean batch and should stay in place for
+//* investigation rather than being wiped.
+//*--------------------------------------------------------------
+//CLRTRN   EXEC PGM=IEBGENER,COND=(0,NE,RUNMAIN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DUMMY
+//SYSUT2   DD DSN=transact.txt,DISP=SHR
+//ARCHREO  EXEC PGM=IEBGENER,COND=(0,NE,RUNMAIN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=reorder.txt,DISP=SHR
+//SYSUT2   DD DSN=reorder.txt.archive,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* Bad run (RC not zero): restore customers.dat/inventory.dat/
+//* checkpoint.dat from the backups taken above instead of promoting
+//* the partially-applied files -- checkpoint.dat has to come back
+//* with them, or the next run's restart logic would skip exactly
+//* the transactions that were just rolled back. Bypassed if
+//* RUNMAIN's RC is zero.
+//*--------------------------------------------------------------
+//RESTCUST EXEC PGM=IDCAMS,COND=(0,EQ,RUNMAIN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INDATASET(customers.dat.backup) OUTDATASET(customers.dat)
+/*
+//RESTINV  EXEC PGM=IDCAMS,COND=(0,EQ,RUNMAIN)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INDATASET(inventory.dat.backup) OUTDATASET(inventory.dat)
+/*
+//RESTCKPT EXEC PGM=IEBGENER,COND=((0,EQ,RUNMAIN),(0,NE,CKPTCHK))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=checkpoint.dat.backup,DISP=SHR
+//SYSUT2   DD DSN=checkpoint.dat,DISP=SHR
+//*--------------------------------------------------------------
+//* Bad first run (no pre-run checkpoint.dat to restore from, since
+//* BACKCKPT was itself bypassed): delete whatever partial
+//* checkpoint.dat the failed run created, putting things back to
+//* the "no checkpoint" state they were in before this run started.
+//*--------------------------------------------------------------
+//RESTCKP2 EXEC PGM=IDCAMS,COND=((0,EQ,RUNMAIN),(0,EQ,CKPTCHK))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE checkpoint.dat
+  SET MAXCC = 0
+/*
