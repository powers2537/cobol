@@ -0,0 +1,162 @@
+*> Reads transact.txt and produces an accounts-receivable aging
+*> report, bucketing each transaction's net amount into
+*> current/30/60/90-day columns based on how old TRANSACT-DATE is
+*> relative to today, grouped by customer.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AGING.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO "transact.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT AGING-FILE ASSIGN TO "aging.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+    *> transaction processed input file definition (matches
+    *> READ-TRANSACTIONS' TRANSACTION-RECORD layout)
+    FD TRANSACTION-FILE.
+    01 TRANSACTION-RECORD.
+        05 TRANSACT-ORDER-NUMBER        PIC 9(6).
+        05 TRANSACT-DATE                PIC 9(8).
+        05 TRANSACT-CID                 PIC 9(10).
+        05 TRANSACT-NAME                PIC A(23).
+        05 TRANSACT-STREET              PIC X(23).
+        05 TRANSACT-CITY                PIC A(13).
+        05 TRANSACT-STATE               PIC A(12).
+        05 TRANSACT-PID                 PIC 9(11).
+        05 TRANSACT-ITEM                PIC X(25).
+        05 TRANSACT-SPACEA              PIC A(1).
+        05 TRANSACT-QUANTITY            PIC 9(3).
+        05 TRANSACT-SPACEB              PIC A(1).
+        05 TRANSACT-GROSS               PIC S9(3)V9(2).
+        05 TRANSACT-SPACEC              PIC A(1).
+        05 TRANSACT-DISCOUNT            PIC S9(3)V9(2).
+        05 TRANSACT-SPACED              PIC A(1).
+        05 TRANSACT-NET                 PIC S9(3)V9(2).
+        05 TRANSACT-SPACEE              PIC A(1).
+        05 TRANSACT-OWES                PIC S9(3)V9(2).
+
+    *> aging report output file, one free-form line at a time
+    FD AGING-FILE.
+    01 AGING-LINE                       PIC X(80).
+
+WORKING-STORAGE SECTION.
+    01 SWITCHES.
+        05 EOF-SWITCH       PIC A VALUE "N".
+        05 FOUND-SWITCH     PIC A VALUE "N".
+
+    01 TODAY                PIC 9(8).
+    01 DAYS-OLD              PIC S9(5) VALUE 0.
+
+    01 AGING-COUNT           PIC 9(4) VALUE 0.
+
+    *> groups transactions read from transact.txt by customer, with
+    *> each transaction's net amount bucketed by its age. Table of
+    *> size 2000, matching the customer-cap raise made in
+    *> readcustomer.cob/rewritecustomer.cob/custmaint.cob -- every
+    *> customer who shows up in a run's transact.txt needs a slot
+    *> here, not just the first 10.
+    01 AGING-TABLE.
+        05 AGING-CUST                OCCURS 2000 TIMES INDEXED BY K.
+            10 AGING-CID             PIC 9(10).
+            10 AGING-NAME            PIC A(23).
+            10 AGING-CURRENT         PIC S9(5)V9(2) VALUE 0.
+            10 AGING-30              PIC S9(5)V9(2) VALUE 0.
+            10 AGING-60              PIC S9(5)V9(2) VALUE 0.
+            10 AGING-90              PIC S9(5)V9(2) VALUE 0.
+
+    01 LINE-OUT                      PIC X(80).
+
+PROCEDURE DIVISION.
+*> Program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-PROCESS UNTIL EOF-SWITCH = "Y".
+    PERFORM 700-WRITE-REPORT.
+    PERFORM 900-TERMINATE.
+    STOP RUN.
+
+*> Begins file input, opens file
+100-INIT.
+    ACCEPT TODAY FROM DATE YYYYMMDD.
+    OPEN INPUT TRANSACTION-FILE.
+    READ TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO EOF-SWITCH
+    END-READ.
+
+*> Groups the current transaction under its customer, buckets its net
+*> amount by age, and reads the next record
+200-PROCESS.
+    PERFORM 300-FIND-OR-ADD-CUSTOMER.
+    IF FOUND-SWITCH = "Y"
+        PERFORM 400-BUCKET-AMOUNT
+    END-IF.
+    READ TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO EOF-SWITCH
+    END-READ.
+
+*> Linear search for the customer's aging slot; adds a new one if
+*> this is the first transaction seen for that customer this run.
+*> Skips the transaction (with a warning) instead of subscripting past
+*> AGING-TABLE's OCCURS 2000 if more than 2000 distinct customers show
+*> up in one run's transact.txt.
+300-FIND-OR-ADD-CUSTOMER.
+    SET K TO 1.
+    MOVE "N" TO FOUND-SWITCH.
+    SEARCH AGING-CUST
+        AT END
+            IF AGING-COUNT >= 2000
+                DISPLAY "WARNING: AGING TABLE FULL, CUSTOMER "
+                    TRANSACT-CID " SKIPPED"
+            ELSE
+                ADD 1 TO AGING-COUNT
+                SET K TO AGING-COUNT
+                MOVE TRANSACT-CID TO AGING-CID(K)
+                MOVE TRANSACT-NAME TO AGING-NAME(K)
+                MOVE "Y" TO FOUND-SWITCH
+            END-IF
+        WHEN AGING-CID(K) = TRANSACT-CID
+            MOVE "Y" TO FOUND-SWITCH
+    END-SEARCH.
+
+*> Determines how many days old this transaction is and adds its net
+*> amount into the matching current/30/60/90-day column
+400-BUCKET-AMOUNT.
+    COMPUTE DAYS-OLD =
+        FUNCTION INTEGER-OF-DATE(TODAY)
+            - FUNCTION INTEGER-OF-DATE(TRANSACT-DATE).
+    EVALUATE TRUE
+        WHEN DAYS-OLD < 30
+            ADD TRANSACT-NET TO AGING-CURRENT(K)
+        WHEN DAYS-OLD < 60
+            ADD TRANSACT-NET TO AGING-30(K)
+        WHEN DAYS-OLD < 90
+            ADD TRANSACT-NET TO AGING-60(K)
+        WHEN OTHER
+            ADD TRANSACT-NET TO AGING-90(K)
+    END-EVALUATE.
+
+*> Writes one aging line per customer accumulated above
+700-WRITE-REPORT.
+    OPEN OUTPUT AGING-FILE.
+    MOVE "ACCOUNTS RECEIVABLE AGING REPORT" TO LINE-OUT.
+    WRITE AGING-LINE FROM LINE-OUT.
+    MOVE "CUSTOMER / CURRENT / 30-DAY / 60-DAY / 90-DAY" TO LINE-OUT.
+    WRITE AGING-LINE FROM LINE-OUT.
+    PERFORM 710-WRITE-ONE-AGING
+        VARYING K FROM 1 BY 1 UNTIL K > AGING-COUNT.
+    CLOSE AGING-FILE.
+
+*> Writes a single customer's aging buckets
+710-WRITE-ONE-AGING.
+    STRING AGING-NAME(K) " CURRENT: " AGING-CURRENT(K)
+        " 30-DAY: " AGING-30(K) " 60-DAY: " AGING-60(K)
+        " 90-DAY: " AGING-90(K) DELIMITED BY SIZE INTO LINE-OUT.
+    WRITE AGING-LINE FROM LINE-OUT.
+
+*> Clean up
+900-TERMINATE.
+    CLOSE TRANSACTION-FILE.
