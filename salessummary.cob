@@ -0,0 +1,151 @@
+*> Reads transact.txt and produces a product sales summary report,
+*> aggregating by PRODUCT-ID the units sold, gross revenue, and
+*> discount given.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SALES-SUMMARY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO "transact.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SUMMARY-FILE ASSIGN TO "salessummary.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+    *> transaction processed input file definition (matches
+    *> READ-TRANSACTIONS' TRANSACTION-RECORD layout)
+    FD TRANSACTION-FILE.
+    01 TRANSACTION-RECORD.
+        05 TRANSACT-ORDER-NUMBER        PIC 9(6).
+        05 TRANSACT-DATE                PIC 9(8).
+        05 TRANSACT-CID                 PIC 9(10).
+        05 TRANSACT-NAME                PIC A(23).
+        05 TRANSACT-STREET              PIC X(23).
+        05 TRANSACT-CITY                PIC A(13).
+        05 TRANSACT-STATE               PIC A(12).
+        05 TRANSACT-PID                 PIC 9(11).
+        05 TRANSACT-ITEM                PIC X(25).
+        05 TRANSACT-SPACEA              PIC A(1).
+        05 TRANSACT-QUANTITY            PIC 9(3).
+        05 TRANSACT-SPACEB              PIC A(1).
+        05 TRANSACT-GROSS               PIC S9(3)V9(2).
+        05 TRANSACT-SPACEC              PIC A(1).
+        05 TRANSACT-DISCOUNT            PIC S9(3)V9(2).
+        05 TRANSACT-SPACED              PIC A(1).
+        05 TRANSACT-NET                 PIC S9(3)V9(2).
+        05 TRANSACT-SPACEE              PIC A(1).
+        05 TRANSACT-OWES                PIC S9(3)V9(2).
+
+    *> summary report output file, one free-form line at a time
+    FD SUMMARY-FILE.
+    01 SUMMARY-LINE                     PIC X(80).
+
+WORKING-STORAGE SECTION.
+    01 SWITCHES.
+        05 EOF-SWITCH       PIC A VALUE "N".
+        05 FOUND-SWITCH     PIC A VALUE "N".
+
+    01 PRODUCT-COUNT        PIC 9(3) VALUE 0.
+
+    *> groups transactions read from transact.txt by product. Table of
+    *> size 500 (not 24), matching the same req009-driven raise made to
+    *> REORDER-TABLE in readtransactions.cob -- req009 made inventory.dat
+    *> direct-keyed INDEXED with no OCCURS cap, so the number of
+    *> distinct products a run's transact.txt can touch is no longer
+    *> bounded at 24.
+    01 SUMMARY-TABLE.
+        05 SUMMARY-PRODUCT          OCCURS 500 TIMES INDEXED BY K.
+            10 SUMMARY-PID          PIC 9(11).
+            10 SUMMARY-NAME         PIC X(25).
+            10 SUMMARY-UNITS-SOLD   PIC S9(5) VALUE 0.
+            10 SUMMARY-GROSS        PIC S9(5)V9(2) VALUE 0.
+            10 SUMMARY-DISCOUNT     PIC S9(5)V9(2) VALUE 0.
+
+    01 LINE-OUT                     PIC X(80).
+
+PROCEDURE DIVISION.
+*> Program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-PROCESS UNTIL EOF-SWITCH = "Y".
+    PERFORM 700-WRITE-SUMMARY.
+    PERFORM 900-TERMINATE.
+    STOP RUN.
+
+*> Begins file input, opens file
+100-INIT.
+    OPEN INPUT TRANSACTION-FILE.
+    READ TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO EOF-SWITCH
+    END-READ.
+
+*> Groups the current transaction under its product and reads the
+*> next record
+200-PROCESS.
+    PERFORM 300-FIND-OR-ADD-PRODUCT.
+    IF FOUND-SWITCH = "Y"
+        PERFORM 400-ADD-SALE
+    END-IF.
+    READ TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO EOF-SWITCH
+    END-READ.
+
+*> Linear search for the product's summary slot; adds a new one if
+*> this is the first transaction seen for that product this run.
+*> Skips the transaction (with a warning) instead of subscripting past
+*> SUMMARY-TABLE's OCCURS 500 if more than 500 distinct products show
+*> up in one run's transact.txt.
+300-FIND-OR-ADD-PRODUCT.
+    SET K TO 1.
+    MOVE "N" TO FOUND-SWITCH.
+    SEARCH SUMMARY-PRODUCT
+        AT END
+            IF PRODUCT-COUNT >= 500
+                DISPLAY "WARNING: SALES SUMMARY TABLE FULL, PRODUCT "
+                    TRANSACT-PID " SKIPPED"
+            ELSE
+                ADD 1 TO PRODUCT-COUNT
+                SET K TO PRODUCT-COUNT
+                MOVE TRANSACT-PID TO SUMMARY-PID(K)
+                MOVE TRANSACT-ITEM TO SUMMARY-NAME(K)
+                MOVE "Y" TO FOUND-SWITCH
+            END-IF
+        WHEN SUMMARY-PID(K) = TRANSACT-PID
+            MOVE "Y" TO FOUND-SWITCH
+    END-SEARCH.
+
+*> Adds this transaction's units sold, gross revenue, and discount
+*> into the product's running totals. TRANSACT-QUANTITY is always
+*> positive, even for a return (SALE-CODE "R", TRANSACT-GROSS
+*> negative) -- a return's quantity went back onto the shelf, not out
+*> the door, so it is subtracted from units sold instead of added.
+400-ADD-SALE.
+    IF TRANSACT-GROSS < 0
+        SUBTRACT TRANSACT-QUANTITY FROM SUMMARY-UNITS-SOLD(K)
+    ELSE
+        ADD TRANSACT-QUANTITY TO SUMMARY-UNITS-SOLD(K)
+    END-IF.
+    ADD TRANSACT-GROSS TO SUMMARY-GROSS(K).
+    ADD TRANSACT-DISCOUNT TO SUMMARY-DISCOUNT(K).
+
+*> Writes one summary line per product accumulated above
+700-WRITE-SUMMARY.
+    OPEN OUTPUT SUMMARY-FILE.
+    MOVE "PRODUCT SALES SUMMARY" TO LINE-OUT.
+    WRITE SUMMARY-LINE FROM LINE-OUT.
+    PERFORM 710-WRITE-ONE-SUMMARY
+        VARYING K FROM 1 BY 1 UNTIL K > PRODUCT-COUNT.
+    CLOSE SUMMARY-FILE.
+
+*> Writes a single product's sales summary line
+710-WRITE-ONE-SUMMARY.
+    STRING SUMMARY-NAME(K) " UNITS SOLD: " SUMMARY-UNITS-SOLD(K)
+        " GROSS: " SUMMARY-GROSS(K) " DISCOUNT: " SUMMARY-DISCOUNT(K)
+        DELIMITED BY SIZE INTO LINE-OUT.
+    WRITE SUMMARY-LINE FROM LINE-OUT.
+
+*> Clean up
+900-TERMINATE.
+    CLOSE TRANSACTION-FILE.
