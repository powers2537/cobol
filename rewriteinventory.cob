@@ -0,0 +1,70 @@
+*> Writes the (possibly updated) INVENTORY-TABLE contents back out to
+*> inventory.dat so tomorrow's batch picks up today's stock changes.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REWRITE-INVENTORY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OUT-FILE ASSIGN TO "inventory.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS PID.
+DATA DIVISION.
+    FILE SECTION.
+        FD OUT-FILE.
+        *> inventory.dat file definition
+        01 OUT-RECORD.
+            05 PID          PIC 9(11). *> product id, indexed key
+            05 NAME         PIC X(25).
+            05 IN-STOCK     PIC 9(2).
+            05 EMPTY        PIC 9(5). *> spaces
+            05 MIN-STOCK    PIC 9(2).
+            05 EMPTY2       PIC 9(5). *> spaces
+            05 PRICE        PIC 99V99.
+
+    WORKING-STORAGE SECTION.
+        01 SWITCHES.
+            05 DONE-SWITCH      PIC X VALUE "N".
+
+*> ARGUMENTS
+LINKAGE SECTION.
+*> Table of size 24, contains INVENTORY to be persisted to file
+        01 INVENTORY-TABLE.
+            05 INVENTORY                OCCURS 24 TIMES INDEXED BY I.
+                10 PRODUCT-ID           PIC 9(11).
+                10 PRODUCT-NAME         PIC X(25).
+                10 PRODUCT-IN-STOCK     PIC 9(2).
+                10 EMPTY-INV            PIC 9(5).
+                10 PRODUCT-MIN-STOCK    PIC 9(2).
+                10 EMPTY-INV-2          PIC 9(5).
+                10 PRODUCT-PRICE        PIC 99V99.
+        *> count of inventory records actually in the table
+        01 INVENTORY-COUNT         PIC 9(2).
+
+PROCEDURE DIVISION USING INVENTORY-TABLE, INVENTORY-COUNT.
+*> Main program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-WRITE-INVENTORY
+        VARYING I FROM 1 BY 1 UNTIL I > INVENTORY-COUNT.
+    PERFORM 300-TERMINATE.
+    GOBACK.
+
+*> Begins file output, opens file
+100-INIT.
+    OPEN OUTPUT OUT-FILE.
+
+*> Moves current table entry to the output record and writes it
+200-WRITE-INVENTORY.
+    MOVE PRODUCT-ID(I) TO PID.
+    MOVE PRODUCT-NAME(I) TO NAME.
+    MOVE PRODUCT-IN-STOCK(I) TO IN-STOCK.
+    MOVE EMPTY-INV(I) TO EMPTY.
+    MOVE PRODUCT-MIN-STOCK(I) TO MIN-STOCK.
+    MOVE EMPTY-INV-2(I) TO EMPTY2.
+    MOVE PRODUCT-PRICE(I) TO PRICE.
+    WRITE OUT-RECORD.
+
+*> Clean up
+300-TERMINATE.
+    CLOSE OUT-FILE.
