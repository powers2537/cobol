@@ -5,12 +5,14 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT IN-FILE ASSIGN TO "inventory.dat"
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS PID.
 DATA DIVISION.
     FILE SECTION.
         FD IN-FILE. *> inventory.dat file definition
         01 IN-RECORD.
-            05 PID          PIC 9(11). *> product id
+            05 PID          PIC 9(11). *> product id, indexed key
             05 NAME         PIC X(25).
             05 IN-STOCK     PIC 9(2).
             05 EMPTY        PIC 9(5). *> spaces
@@ -35,8 +37,10 @@ LINKAGE SECTION.
                 10 PRODUCT-MIN-STOCK    PIC 9(2).
                 10 EMPTY-INV-2          PIC 9(5).
                 10 PRODUCT-PRICE        PIC 99V99.
-                
-PROCEDURE DIVISION USING INVENTORY-TABLE.
+        *> count of inventory records actually loaded into the table
+        01 INVENTORY-COUNT         PIC 9(2).
+
+PROCEDURE DIVISION USING INVENTORY-TABLE, INVENTORY-COUNT.
 *> Main program controller
 000-MAIN.
     PERFORM 100-INIT.
@@ -67,5 +71,6 @@ PROCEDURE DIVISION USING INVENTORY-TABLE.
 
 *> Clean up
 300-TERMINATE.
+    SET INVENTORY-COUNT TO I.
     CLOSE IN-FILE.
 
