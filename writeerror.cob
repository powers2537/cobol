@@ -0,0 +1,62 @@
+*> Appends a dated error line item to errors.txt for a rejected
+*> transaction so rejected transactions can be reviewed each morning.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WRITE-ERROR.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ERROR-FILE ASSIGN TO "errors.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL.
+DATA DIVISION.
+    FILE SECTION.
+    FD ERROR-FILE.
+    01 ERROR-RECORD.
+        05 ERROR-DATE           PIC 9(8). *> CCYYMMDD
+        05 ERROR-SPACEA         PIC A(1).
+        05 ERROR-TYPE           PIC A(17).
+        05 ERROR-CID            PIC 9(10).
+        05 ERROR-SPACEB         PIC A(1).
+        05 ERROR-PID            PIC 9(11).
+        05 ERROR-SPACEC         PIC A(1).
+        05 ERROR-QUANTITY       PIC 9.
+
+    WORKING-STORAGE SECTION.
+        01 TODAY                PIC 9(8).
+
+*> ARGUMENTS
+LINKAGE SECTION.
+    01 ERROR-TYPE-IN            PIC A(17).
+    01 CID-IN                   PIC 9(10).
+    01 PID-IN                   PIC 9(11).
+    01 QUANTITY-IN               PIC 9.
+
+PROCEDURE DIVISION USING ERROR-TYPE-IN, CID-IN, PID-IN, QUANTITY-IN.
+*> Program controller
+000-MAIN.
+    PERFORM 100-INIT.
+    PERFORM 200-WRITE-ERROR.
+    PERFORM 300-TERMINATE.
+    GOBACK.
+
+*> Begins file output, opens file for append
+100-INIT.
+    ACCEPT TODAY FROM DATE YYYYMMDD.
+    OPEN EXTEND ERROR-FILE.
+
+*> Moves the rejected transaction's fields to the error record and
+*> writes it
+200-WRITE-ERROR.
+    MOVE TODAY TO ERROR-DATE.
+    MOVE ERROR-TYPE-IN TO ERROR-TYPE.
+    MOVE CID-IN TO ERROR-CID.
+    MOVE PID-IN TO ERROR-PID.
+    MOVE QUANTITY-IN TO ERROR-QUANTITY.
+    MOVE " " TO ERROR-SPACEA.
+    MOVE " " TO ERROR-SPACEB.
+    MOVE " " TO ERROR-SPACEC.
+    WRITE ERROR-RECORD.
+
+*> Clean up
+300-TERMINATE.
+    CLOSE ERROR-FILE.
